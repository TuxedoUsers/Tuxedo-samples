@@ -6,6 +6,9 @@
             ,CIDADE                CHAR(20)                             00006000
             ,ESTADO                CHAR(2)                              00007000
             ,CEP                   DECIMAL(8, 0)                        00008000
+            ,TELEFONE              CHAR(15)                             00008100
+            ,EMAIL                 CHAR(40)                             00008200
+            ,DATA_ULT_ATUALIZACAO  TIMESTAMP                            00008300
            ) END-EXEC.                                                  00009000
       *>  --------------------------------------------------------------00010000
       *> COBOL DECLARATION FOR TABLE CLIENTE                            00011000
@@ -17,6 +20,9 @@
            03 CIDADE-CLI                   PIC X(20).                   00017000
            03 ESTADO-CLI                   PIC X(2).                    00018000
            03 CEP-CLI                      PIC S9(08) COMP-3.           00019000
+           03 TELEFONE-CLI                 PIC X(15).                   00019100
+           03 EMAIL-CLI                    PIC X(40).                   00019200
+           03 DATA-ULT-ATUALIZACAO-CLI     PIC X(26).                   00019300
       *>  --------------------------------------------------------------00020000
       *> COBOL INDICATOR VARIABLES FOR TABLE                            00021000
       *>  --------------------------------------------------------------00022000
@@ -26,3 +32,6 @@
            03 CLIENTE-CIDADE-NULL              PIC S9(04)  COMP  .      00026000
            03 CLIENTE-ESTADO-NULL              PIC S9(04)  COMP  .      00027000
            03 CLIENTE-CEP-NULL                 PIC S9(04)  COMP  .      00028000
+           03 CLIENTE-TELEFONE-NULL            PIC S9(04)  COMP  .      00028100
+           03 CLIENTE-EMAIL-NULL               PIC S9(04)  COMP  .      00028200
+           03 CLIENTE-DATA-ULT-ATUAL-NULL      PIC S9(04)  COMP  .      00028300
