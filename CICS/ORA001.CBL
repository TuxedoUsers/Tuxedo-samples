@@ -12,7 +12,6 @@
 019000 WORKING-STORAGE SECTION.                                         00012000
 019100 77  WS00-INICIO     PIC X(32) VALUE '*** INICIO DA WORKING *** '.00013000
        77  WS00-CODIGO     PIC 9(03) VALUE ZEROS.                       00014000
-025600 77  WS00-COMMAREA   PIC X(01) VALUE SPACES.                      00015000
        77  WS00-TAM        PIC S9(04) COMP VALUE +27.                   00016000
 035300                                                                  00017000
        01  WS01-FINAL      PIC X(50) VALUE                              00018000
@@ -22,6 +21,55 @@
            05  WS01-SIGLA    PIC X(02) VALUE SPACES.                    00022000
            05  WS01-NOME-EST PIC X(25) VALUE SPACES.                    00023000
                                                                         00024000
+       01  WS02-HIST-TIPO-OPER PIC X(01) VALUE SPACES.                  00024100
+                                                                        00024200
+       01  WS03-COMMAREA.                                               00024300
+           05  WS03-COMMAREA-FLAG    PIC X(01) VALUE SPACES.            00024400
+               88  WS03-BROWSE-ATIVO       VALUE 'B'.                   00024500
+           05  WS03-BROWSE-PRIMEIRO  PIC S9(03) COMP-3 VALUE ZEROS.     00024600
+           05  WS03-BROWSE-ULTIMO    PIC S9(03) COMP-3 VALUE ZEROS.     00024700
+                                                                        00024800
+       77  WS00-TAM-COMMAREA  PIC S9(04) COMP VALUE +5.                 00024900
+                                                                        00025000
+       77  WS04-BROWSE-QTD    PIC S9(04) COMP VALUE +7.                 00025100
+       77  WS04-BROWSE-CONT   PIC S9(04) COMP VALUE ZEROS.              00025200
+       77  WS04-BROWSE-IDX    PIC S9(04) COMP VALUE ZEROS.              00025300
+                                                                        00025400
+       01  WS05-BROWSE-TAB.                                             00025500
+           05  WS05-BROWSE-LINHA  OCCURS 7 TIMES.                       00025600
+               10  WS05-BROWSE-CODIGO  PIC S9(03) COMP-3.               00025700
+               10  WS05-BROWSE-NOME    PIC X(20).                       00025800
+               10  WS05-BROWSE-CIDADE  PIC X(20).                       00025900
+                                                                        00026000
+       01  WS06-BROWSE-LINHA-ED.                                        00026100
+           05  WS06-COD    PIC ZZ9.                                     00026200
+           05  FILLER      PIC X(02) VALUE SPACES.                      00026300
+           05  WS06-NOME   PIC X(20).                                   00026400
+           05  FILLER      PIC X(02) VALUE SPACES.                      00026500
+           05  WS06-CIDADE PIC X(20).                                   00026600
+           05  FILLER      PIC X(03) VALUE SPACES.                      00026700
+                                                                        00026800
+       01  WS07-CAMPOS-SW    PIC X(01) VALUE 'S'.                       00026900
+           88  WS07-CAMPOS-OK               VALUE 'S'.                  00027000
+           88  WS07-CAMPOS-ERRO              VALUE 'N'.                 00027100
+                                                                        00027200
+       01  WS08-DATA-ULT-ORIG  PIC X(26) VALUE SPACES.                  00027150
+                                                                        00027160
+       77  WS09-NOME-TRAIL     PIC S9(04) COMP VALUE ZEROS.             00027170
+       77  WS09-NOME-LEN       PIC S9(04) COMP VALUE ZEROS.             00027180
+       01  WS09-NOME-BUSCA     PIC X(31) VALUE SPACES.                  00027190
+       01  WS10-SECAO-ATUAL    PIC X(25) VALUE SPACES.                  00027200
+                                                                        00027210
+       77  WS11-LOG-TAM        PIC S9(04) COMP VALUE +62.               00027220
+                                                                        00027230
+       01  WS11-LOG-REC.                                                00027240
+           05  LOG-CODIGO       PIC 9(03).                              00027250
+           05  FILLER           PIC X(01) VALUE SPACES.                 00027260
+           05  LOG-SQLCODE      PIC -9999.                              00027270
+           05  FILLER           PIC X(01) VALUE SPACES.                 00027280
+           05  LOG-SECAO        PIC X(25).                              00027290
+           05  FILLER           PIC X(01) VALUE SPACES.                 00027300
+           05  LOG-TIMESTAMP    PIC X(26).                              00027310
 045900 01  TAB-MSG.                                                     00025000
 046000     03  FILLER      PIC X(60)       VALUE                        00026000
 046100     '                   CONSULTA EFETUADA                     '. 00027000
@@ -38,13 +86,33 @@
            03  FILLER.                                                  00038000
 046000         05  FILLER      PIC X(08)   VALUE '  ERRO -'.            00039000
 046100         05  TAB-ERR     PIC 9(04)  VALUE ZEROS.                  00040000
-               05  FILLER      PIC X(49)   VALUE                        00041000
+               05  FILLER      PIC X(48)   VALUE                        00041000
                ' NO ACESSO A TABELA. CONTATE O RESPONSAVEL   '.         00042000
            03  FILLER      PIC X(60)       VALUE                        00043000
            '                   OPCAO INVALIDA                        '. 00044000
+           03  FILLER      PIC X(60)       VALUE                        00044100
+           '            NAO HA MAIS CLIENTES NESTE SENTIDO            '.00044200
+           03  FILLER      PIC X(60)       VALUE                        00044300
+           '                  LISTAGEM EFETUADA                      '. 00044400
+           03  FILLER      PIC X(60)       VALUE                        00044500
+           '             NOME DO CLIENTE E OBRIGATORIO               '. 00044600
+           03  FILLER      PIC X(60)       VALUE                        00044700
+           '        CEP INVALIDO. VERIFIQUE OS DIGITOS INFORMADOS     '.00044800
+           03  FILLER      PIC X(60)       VALUE                        00044900
+           '      ESTADO INVALIDO. NAO CADASTRADO NO OR02FILE         '.00045100
+           03  FILLER      PIC X(60)       VALUE                        00045200
+           '   REGISTRO ALTERADO POR OUTRO USUARIO. CONSULTE DE NOVO  '.00045300
+           03  FILLER      PIC X(60)       VALUE                        00045400
+           '           NENHUM CLIENTE ENCONTRADO COM ESSE NOME        '.00045500
+           03  FILLER      PIC X(60)       VALUE                        00045600
+           ' TRANSACAO CANCELADA POR DEADLOCK/TIMEOUT. TENTE DE NOVO  '.00045700
+           03  FILLER      PIC X(60)       VALUE                        00045800
+           '     REGISTRO EM USO POR OUTRO USUARIO. TENTE DE NOVO     '.00045900
+           03  FILLER      PIC X(60)       VALUE                        00045950
+           '    RECURSO DO BANCO DE DADOS INDISPONIVEL NO MOMENTO     '.00045970
 046300                                                                  00045000
 046400 01  TAB-MSG-RED     REDEFINES  TAB-MSG.                          00046000
-046500     03  TAB-MENS    OCCURS  8                                    00047000
+046500     03  TAB-MENS    OCCURS  18                                   00047000
 046600                     PIC X(60).                                   00048000
                                                                         00049000
            COPY ORAO02.                                                 00050000
@@ -53,13 +121,18 @@
                                                                         00053000
            EXEC SQL INCLUDE CLIENTE END-EXEC.                           00054000
                                                                         00055000
+           EXEC SQL INCLUDE CLIENTEH END-EXEC.                          00055100
+                                                                        00055200
            EXEC SQL INCLUDE SQLCA END-EXEC.                             00056000
                                                                         00057000
 071200     EJECT                                                        00058000
 124600 77  WS00-FIM        PIC X(32) VALUE '***  FIM DA WORKING  ***'.  00059000
 124700     EJECT                                                        00060000
        LINKAGE SECTION.                                                 00061000
-       01  DFHCOMMAREA     PIC X(01).                                   00062000
+       01  DFHCOMMAREA.                                                 00062000
+           05  DFHCOMMAREA-FLAG      PIC X(01).                         00062100
+           05  DFHCOMMAREA-PRIMEIRO  PIC S9(03) COMP-3.                 00062200
+           05  DFHCOMMAREA-ULTIMO    PIC S9(03) COMP-3.                 00062300
 127900 PROCEDURE DIVISION.                                              00063000
 128000 INICIO-00 SECTION.                                               00064000
                                                                         00065000
@@ -69,7 +142,7 @@
               MOVE LOW-VALUES TO MAPA01O                                00069000
               GO TO 100-10-ENVIA-TELA                                   00070000
            ELSE                                                         00071000
-              MOVE DFHCOMMAREA TO WS00-COMMAREA.                        00072000
+              MOVE DFHCOMMAREA TO WS03-COMMAREA.                        00072000
                                                                         00073000
                                                                         00074000
            EXEC CICS RECEIVE MAP('MAPA01')                              00075000
@@ -90,10 +163,20 @@
                        IF  EIBAID EQUAL DFHPF6                          00090000
                            PERFORM 400-00-ALTERACAO                     00091000
                        ELSE                                             00092000
-                           IF  EIBAID EQUAL DFHPF7                      00093000
-                               PERFORM 500-00-DELECAO                   00094000
-                           ELSE                                         00095000
-                               MOVE TAB-MENS(8)    TO ERRMSGO.          00096000
+                           IF  EIBAID EQUAL DFHPF8                      00092100
+                               PERFORM 800-00-BROWSE                    00092200
+                           ELSE                                         00092300
+                               IF  EIBAID EQUAL DFHPF7 AND              00092400
+                                   WS03-BROWSE-ATIVO                    00092500
+                                   PERFORM 800-00-BROWSE                00092600
+                               ELSE                                     00092700
+                                   IF  EIBAID EQUAL DFHPF7              00093000
+                                       PERFORM 500-00-DELECAO           00094000
+                                   ELSE                                 00095000
+                                       IF  EIBAID EQUAL DFHPF9          00095100
+                                           PERFORM 840-00-BUSCA-NOME    00095200
+                                       ELSE                             00095300
+                                           MOVE TAB-MENS(8) TO ERRMSGO. 00096000
                                                                         00097000
        100-10-ENVIA-TELA.                                               00098000
                                                                         00099000
@@ -107,11 +190,14 @@
                           FREEKB                                        00107000
            END-EXEC.                                                    00108000
                                                                         00109000
-           MOVE '1' TO WS00-COMMAREA.                                   00110000
+           IF  WS03-BROWSE-ATIVO                                        00109100
+               NEXT SENTENCE                                            00109200
+           ELSE                                                         00109300
+               MOVE '1' TO WS03-COMMAREA-FLAG.                          00109400
                                                                         00111000
            EXEC CICS RETURN TRANSID('ORA0')                             00112000
-                            COMMAREA(WS00-COMMAREA)                     00113000
-                            LENGTH(1)                                   00114000
+                            COMMAREA(WS03-COMMAREA)                     00113000
+                            LENGTH(WS00-TAM-COMMAREA)                   00114000
            END-EXEC.                                                    00115000
                                                                         00116000
        EJECT                                                            00117000
@@ -120,6 +206,8 @@
 131200****************************************************************  00120000
 131300 200-00-CONSULTA SECTION.                                         00121000
 131400                                                                  00122000
+           MOVE '1' TO WS03-COMMAREA-FLAG.                              00122100
+                                                                        00122200
            MOVE CODIGOI TO CODIGO-CLI.                                  00123000
                                                                         00124000
            EXEC SQL SELECT CODIGO,                                      00125000
@@ -127,7 +215,10 @@
                            ENDERECO,                                    00127000
                            CIDADE,                                      00128000
                            ESTADO,                                      00129000
-                           CEP                                          00130000
+                           CEP,                                         00129100
+                           TELEFONE,                                    00129200
+                           EMAIL,                                       00129300
+                           DATA_ULT_ATUALIZACAO                         00129400
                     INTO   :DCL-CLIENTE                                 00131000
                     FROM   CLIENTE                                      00132000
                     WHERE  CODIGO = :CODIGO-CLI                         00133000
@@ -140,6 +231,9 @@
                MOVE CIDADE-CLI   TO CIDADEO                             00140000
                MOVE ESTADO-CLI   TO ESTADOO                             00141000
                MOVE CEP-CLI      TO CEPO                                00142000
+               MOVE TELEFONE-CLI TO TELEFONEO                           00142100
+               MOVE EMAIL-CLI    TO EMAILO                              00142200
+               MOVE DATA-ULT-ATUALIZACAO-CLI TO DATAULTO                00142300
                MOVE TAB-MENS(01) TO ERRMSGO                             00143000
            ELSE                                                         00144000
                MOVE LOW-VALUES   TO MAPA01O                             00145000
@@ -149,8 +243,8 @@
                    MOVE TAB-MENS(05) TO ERRMSGO                         00149000
                    GO  TO  200-99-EXIT                                  00150000
                ELSE                                                     00151000
-                   MOVE SQLCODE      TO TAB-ERR                         00152000
-                   MOVE TAB-MENS(07) TO ERRMSGO                         00153000
+                   MOVE '200-00-CONSULTA'  TO WS10-SECAO-ATUAL          00152500
+                   PERFORM 260-00-TRATA-SQLCODE THRU 260-99-EXIT        00152600
                    GO  TO  200-99-EXIT.                                 00154000
                                                                         00155000
            EXEC CICS HANDLE CONDITION NOTFND (200-20-NAO-ENCONTROU)     00156000
@@ -175,35 +269,148 @@
 133700 200-99-EXIT.                                                     00175000
 133800     EXIT.                                                        00176000
            EJECT                                                        00177000
-131000****************************************************************  00178000
-131100*       ROTINA DE INCLUSAO                                     *  00179000
-131200****************************************************************  00180000
-       300-00-INCLUSAO SECTION.                                         00181000
+131000****************************************************************  00177100
+131100*       VALIDACAO DOS CAMPOS DIGITADOS ANTES DO INSERT/UPDATE  *  00177200
+131200*       DEIXA ERRMSGO MONTADO E WS07-CAMPOS-ERRO LIGADO EM     *  00177300
+131200*       CASO DE REJEICAO                                       *  00177400
+131200****************************************************************  00177500
+       250-00-VALIDA-CAMPOS SECTION.                                    00177600
+                                                                        00177700
+           MOVE 'S' TO WS07-CAMPOS-SW.                                  00177800
+                                                                        00177900
+           IF  NOMEI  EQUAL  SPACES  OR  LOW-VALUES                     00178000
+               MOVE TAB-MENS(11) TO ERRMSGO                             00178100
+               MOVE 'N'          TO WS07-CAMPOS-SW                      00178200
+               GO TO 250-99-EXIT.                                       00178300
+                                                                        00178400
+           IF  CEPI  NOT NUMERIC  OR  CEPI  EQUAL  ZEROS                00178500
+               MOVE TAB-MENS(12) TO ERRMSGO                             00178600
+               MOVE 'N'          TO WS07-CAMPOS-SW                      00178700
+               GO TO 250-99-EXIT.                                       00178800
+                                                                        00178900
+           EXEC CICS HANDLE CONDITION                                   00179000
+                     NOTFND (250-20-ESTADO-INVALIDO)                    00179100
+           END-EXEC.                                                    00179200
+                                                                        00179300
+           MOVE  ESTADOI  TO  WS01-SIGLA.                               00179400
+                                                                        00179500
+           EXEC CICS READ DATASET('OR02FILE')                           00179600
+                          INTO(WS01-REG)                                00179700
+                          LENGTH(WS00-TAM)                              00179800
+                          RIDFLD(WS01-SIGLA)                            00179900
+           END-EXEC.                                                    00180000
+                                                                        00180100
+           GO TO 250-99-EXIT.                                           00180200
+                                                                        00180300
+       250-20-ESTADO-INVALIDO.                                          00180400
+                                                                        00180500
+           MOVE TAB-MENS(13) TO ERRMSGO.                                00180600
+           MOVE 'N'          TO WS07-CAMPOS-SW.                         00180700
+                                                                        00180800
+       250-99-EXIT.                                                     00180900
+           EXIT.                                                        00181000
+           EJECT                                                        00181100
+      ****************************************************************  00181120
+      **       TRADUZ O SQLCODE DE UM ACESSO A TABELA CLIENTE PARA   *  00181140
+      **       UMA MENSAGEM ESPECIFICA. CHAMADA COM WS10-SECAO-ATUAL *  00181160
+      **       JA POVOADO COM O NOME DA SECTION QUE FEZ O ACESSO.    *  00181180
+      **       SQLCODES NAO MAPEADOS CAEM NA MENSAGEM GENERICA E SAO *  00181190
+      **       GRAVADOS NO LOG DE ERROS (265-00-GRAVA-LOG-ERRO)      *  00181195
+      ****************************************************************  00181200
+       260-00-TRATA-SQLCODE SECTION.                                    00181210
+                                                                        00181220
+           IF  SQLCODE  EQUAL  -911                                     00181230
+               MOVE TAB-MENS(16) TO ERRMSGO                             00181240
+           ELSE                                                         00181250
+               IF  SQLCODE  EQUAL  -913                                 00181260
+                   MOVE TAB-MENS(17) TO ERRMSGO                         00181270
+               ELSE                                                     00181280
+                   IF  SQLCODE  EQUAL  -904                             00181290
+                       MOVE TAB-MENS(18) TO ERRMSGO                     00181300
+                   ELSE                                                 00181310
+                       MOVE  SQLCODE      TO  TAB-ERR                   00181320
+                       MOVE  TAB-MENS(07) TO  ERRMSGO                   00181330
+                       PERFORM 265-00-GRAVA-LOG-ERRO THRU 265-99-EXIT.  00181340
+                                                                        00181350
+       260-99-EXIT.                                                     00181360
+           EXIT.                                                        00181370
+           EJECT                                                        00181380
+      ****************************************************************  00181400
+      **       GRAVA CODIGO/SQLCODE/SECTION/DATA-HORA NO LOG DE      *  00181420
+      **       ERROS PARA OS SQLCODES QUE 260-00-TRATA-SQLCODE NAO   *  00181440
+      **       SOUBE TRADUZIR PARA UMA MENSAGEM ESPECIFICA           *  00181460
+      ****************************************************************  00181480
+       265-00-GRAVA-LOG-ERRO SECTION.                                   00181500
+                                                                        00181520
+           MOVE CODIGO-CLI        TO LOG-CODIGO.                        00181540
+           MOVE SQLCODE           TO LOG-SQLCODE.                       00181560
+           MOVE WS10-SECAO-ATUAL  TO LOG-SECAO.                         00181580
+                                                                        00181600
+           EXEC SQL SET :LOG-TIMESTAMP = CURRENT TIMESTAMP              00181620
+           END-EXEC.                                                    00181640
+                                                                        00181660
+           EXEC CICS WRITE FILE('ERRLOG')                               00181680
+                            FROM(WS11-LOG-REC)                          00181700
+                            LENGTH(WS11-LOG-TAM)                        00181720
+           END-EXEC.                                                    00181740
+                                                                        00181760
+       265-99-EXIT.                                                     00181780
+           EXIT.                                                        00181800
+           EJECT                                                        00181820
+131000****************************************************************  00181200
+131100*       ROTINA DE INCLUSAO                                     *  00181300
+131200****************************************************************  00181400
+       300-00-INCLUSAO SECTION.                                         00181500
+                                                                        00181600
+           MOVE '1' TO WS03-COMMAREA-FLAG.                              00181700
+                                                                        00181800
+           PERFORM 250-00-VALIDA-CAMPOS THRU 250-99-EXIT.               00181900
                                                                         00182000
+           IF  WS07-CAMPOS-ERRO                                         00182100
+               GO TO 300-99-EXIT.                                       00182200
+                                                                        00182300
            MOVE CODIGOI    TO  CODIGO-CLI                               00183000
            MOVE NOMEI      TO  NOME-CLI                                 00184000
            MOVE ENDERECI   TO  ENDERECO-CLI                             00185000
            MOVE CIDADEI    TO  CIDADE-CLI                               00186000
            MOVE ESTADOI    TO  ESTADO-CLI                               00187000
-           MOVE CEPI       TO  CEP-CLI.                                 00188000
+           MOVE CEPI       TO  CEP-CLI                                  00188000
+           MOVE TELEFONEI  TO  TELEFONE-CLI                             00188100
+           MOVE EMAILI     TO  EMAIL-CLI.                               00188200
                                                                         00189000
-           EXEC SQL INSERT INTO CLIENTE                                 00190000
-                VALUES (:DCL-CLIENTE)                                   00191000
+           MOVE 'I' TO WS02-HIST-TIPO-OPER.                             00189100
+                                                                        00189200
+           PERFORM 700-00-GRAVA-HISTORICO THRU 700-99-EXIT.             00189300
+                                                                        00189400
+           IF  SQLCODE  EQUAL  +0                                       00189500
+               NEXT SENTENCE                                            00189600
+           ELSE                                                         00189700
+               MOVE '700-00-GRAVA-HISTORICO'  TO WS10-SECAO-ATUAL       00189800
+               PERFORM 260-00-TRATA-SQLCODE THRU 260-99-EXIT            00189900
+               GO  TO  300-99-EXIT.                                     00190000
+                                                                        00190050
+           EXEC SQL INSERT INTO CLIENTE                                 00190100
+                     (CODIGO, NOME, ENDERECO, CIDADE, ESTADO, CEP,     X00190150
+                      TELEFONE, EMAIL, DATA_ULT_ATUALIZACAO)            00190200
+                VALUES (:CODIGO-CLI, :NOME-CLI, :ENDERECO-CLI,         X00190300
+                        :CIDADE-CLI, :ESTADO-CLI, :CEP-CLI,            X00190400
+                        :TELEFONE-CLI, :EMAIL-CLI, CURRENT TIMESTAMP)   00190500
            END-EXEC.                                                    00192000
                                                                         00193000
+           MOVE  SPACES   TO NOMEESTO.                                  00193100
+                                                                        00193200
+           MOVE LOW-VALUES TO MAPA01O.                                  00203700
+           MOVE CODIGO-CLI TO CODIGOO.                                  00203800
+                                                                        00203900
            IF  SQLCODE  EQUAL  +0                                       00194000
-               MOVE LOW-VALUES TO MAPA01O                               00195000
-               MOVE CODIGO-CLI TO CODIGOO                               00196000
-               MOVE  TAB-MENS(02) TO ERRMSGO                            00197000
-           ELSE                                                         00198000
+               MOVE  TAB-MENS(02) TO ERRMSGO                            00204200
+           ELSE                                                         00194200
                IF  SQLCODE  EQUAL  -803                                 00199000
                    MOVE  TAB-MENS(06) TO ERRMSGO                        00200000
                ELSE                                                     00201000
-                   MOVE  SQLCODE TO TAB-ERR                             00202000
-                   MOVE  TAB-MENS(07) TO ERRMSGO.                       00203000
-                                                                        00204000
-           MOVE  SPACES   TO NOMEESTO.                                  00205000
-                                                                        00206000
+                   MOVE '300-00-INCLUSAO'  TO WS10-SECAO-ATUAL          00202500
+                   PERFORM 260-00-TRATA-SQLCODE THRU 260-99-EXIT.       00202600
+                                                                        00204600
        300-99-EXIT.                                                     00207000
            EXIT.                                                        00208000
            EJECT                                                        00209000
@@ -212,14 +419,21 @@
 131200****************************************************************  00212000
        400-00-ALTERACAO SECTION.                                        00213000
                                                                         00214000
+           MOVE '1' TO WS03-COMMAREA-FLAG.                              00214100
+                                                                        00214200
            MOVE CODIGOI TO CODIGO-CLI.                                  00215000
+                                                                        00214300
+           MOVE DATAULTI TO WS08-DATA-ULT-ORIG.                         00214400
                                                                         00216000
            EXEC SQL SELECT CODIGO,                                      00217000
                            NOME,                                        00218000
                            ENDERECO,                                    00219000
                            CIDADE,                                      00220000
                            ESTADO,                                      00221000
-                           CEP                                          00222000
+                           CEP,                                         00221100
+                           TELEFONE,                                    00221200
+                           EMAIL,                                       00221300
+                           DATA_ULT_ATUALIZACAO                         00221400
                     INTO   :DCL-CLIENTE                                 00223000
                     FROM   CLIENTE                                      00224000
                     WHERE  CODIGO = :CODIGO-CLI                         00225000
@@ -232,10 +446,26 @@
                    MOVE  TAB-MENS(05) TO ERRMSGO                        00232000
                    GO  TO  400-99-EXIT                                  00233000
                ELSE                                                     00234000
-                   MOVE SQLCODE TO TAB-ERR                              00235000
-                   MOVE TAB-MENS(07) TO ERRMSGO                         00236000
+                   MOVE '400-00-ALTERACAO'  TO WS10-SECAO-ATUAL         00235500
+                   PERFORM 260-00-TRATA-SQLCODE THRU 260-99-EXIT        00235600
                    GO  TO  400-99-EXIT.                                 00237000
-                                                                        00238000
+                                                                        00237100
+           PERFORM 250-00-VALIDA-CAMPOS THRU 250-99-EXIT.               00237110
+                                                                        00237120
+           IF  WS07-CAMPOS-ERRO                                         00237130
+               GO TO 400-99-EXIT.                                       00237140
+                                                                        00237150
+           MOVE 'A' TO WS02-HIST-TIPO-OPER.                             00237200
+                                                                        00237300
+           PERFORM 700-00-GRAVA-HISTORICO THRU 700-99-EXIT.             00237400
+                                                                        00237500
+           IF  SQLCODE  EQUAL  +0                                       00237600
+               NEXT SENTENCE                                            00237700
+           ELSE                                                         00237800
+               MOVE '700-00-GRAVA-HISTORICO'  TO WS10-SECAO-ATUAL       00237950
+               PERFORM 260-00-TRATA-SQLCODE THRU 260-99-EXIT            00237980
+               GO  TO  400-99-EXIT.                                     00238100
+                                                                        00238200
            IF  NOMEI  NOT EQUAL  NOME-CLI                               00239000
                MOVE NOMEI  TO  NOME-CLI.                                00240000
                                                                         00241000
@@ -251,13 +481,23 @@
            IF  CEPI  NOT EQUAL  CEP-CLI                                 00251000
                MOVE CEPI TO CEP-CLI.                                    00252000
                                                                         00253000
+           IF  TELEFONEI  NOT EQUAL  TELEFONE-CLI                       00253100
+               MOVE TELEFONEI TO TELEFONE-CLI.                          00253200
+                                                                        00253300
+           IF  EMAILI  NOT EQUAL  EMAIL-CLI                             00253400
+               MOVE EMAILI TO EMAIL-CLI.                                00253500
+                                                                        00253600
            EXEC SQL UPDATE CLIENTE                                      00254000
                     SET NOME      = :NOME-CLI,                          00255000
                         ENDERECO  = :ENDERECO-CLI,                      00256000
                         CIDADE    = :CIDADE-CLI,                        00257000
                         ESTADO    = :ESTADO-CLI,                        00258000
-                        CEP       = :CEP-CLI                            00259000
+                        CEP       = :CEP-CLI,                           00259000
+                        TELEFONE  = :TELEFONE-CLI,                      00259100
+                        EMAIL     = :EMAIL-CLI,                         00259200
+                        DATA_ULT_ATUALIZACAO = CURRENT TIMESTAMP        00259300
                     WHERE CODIGO  = :CODIGO-CLI                         00260000
+                      AND DATA_ULT_ATUALIZACAO = :WS08-DATA-ULT-ORIG    00260100
            END-EXEC.                                                    00261000
                                                                         00262000
            MOVE LOW-VALUES TO MAPA01O.                                  00263000
@@ -266,8 +506,11 @@
            IF  SQLCODE  EQUAL  +0                                       00266000
                MOVE  TAB-MENS(03)  TO  ERRMSGO                          00267000
            ELSE                                                         00268000
-               MOVE SQLCODE TO TAB-ERR                                  00269000
-               MOVE TAB-MENS(07) TO ERRMSGO.                            00270000
+               IF  SQLCODE  EQUAL  +100                                 00268100
+                   MOVE TAB-MENS(14) TO ERRMSGO                         00268200
+               ELSE                                                     00268300
+                   MOVE '400-00-ALTERACAO'  TO WS10-SECAO-ATUAL         00269500
+                   PERFORM 260-00-TRATA-SQLCODE THRU 260-99-EXIT.       00269800
                                                                         00271000
            MOVE  SPACES  TO  NOMEESTO.                                  00272000
                                                                         00273000
@@ -279,27 +522,351 @@
 131200****************************************************************  00279000
        500-00-DELECAO SECTION.                                          00280000
                                                                         00281000
+           MOVE '1' TO WS03-COMMAREA-FLAG.                              00281100
+                                                                        00281200
            MOVE CODIGOI  TO  CODIGO-CLI.                                00282000
                                                                         00283000
-           EXEC SQL DELETE FROM CLIENTE                                 00284000
-                    WHERE  CODIGO = :CODIGO-CLI                         00285000
-           END-EXEC.                                                    00286000
-                                                                        00287000
+           EXEC SQL SELECT CODIGO,                                      00283100
+                           NOME,                                        00283200
+                           ENDERECO,                                    00283300
+                           CIDADE,                                      00283400
+                           ESTADO,                                      00283500
+                           CEP,                                         00283510
+                           TELEFONE,                                    00283520
+                           EMAIL,                                       00283530
+                           DATA_ULT_ATUALIZACAO                         00283600
+                    INTO   :DCL-CLIENTE                                 00283700
+                    FROM   CLIENTE                                      00283800
+                    WHERE  CODIGO = :CODIGO-CLI                         00283900
+           END-EXEC.                                                    00284000
+                                                                        00284100
+           MOVE  SPACES  TO  NOMEESTO.                                  00284200
+                                                                        00284300
+           IF  SQLCODE  EQUAL  +0                                       00284400
+               NEXT SENTENCE                                            00284500
+           ELSE                                                         00284600
+               IF  SQLCODE  EQUAL  +100                                 00284700
+                   MOVE TAB-MENS(05)  TO ERRMSGO                        00284800
+               ELSE                                                     00284900
+                   MOVE '500-00-DELECAO'  TO WS10-SECAO-ATUAL           00285050
+                   PERFORM 260-00-TRATA-SQLCODE THRU 260-99-EXIT        00285080
+               GO  TO  500-99-EXIT.                                     00285200
+                                                                        00285300
+           MOVE 'D' TO WS02-HIST-TIPO-OPER.                             00285400
+                                                                        00285500
+           PERFORM 700-00-GRAVA-HISTORICO THRU 700-99-EXIT.             00285600
+                                                                        00285700
+           IF  SQLCODE  EQUAL  +0                                       00285800
+               NEXT SENTENCE                                            00285900
+           ELSE                                                         00286000
+               MOVE '700-00-GRAVA-HISTORICO'  TO WS10-SECAO-ATUAL       00286150
+               PERFORM 260-00-TRATA-SQLCODE THRU 260-99-EXIT            00286180
+               GO  TO  500-99-EXIT.                                     00286300
+                                                                        00286400
+           EXEC SQL DELETE FROM CLIENTE                                 00286500
+                    WHERE  CODIGO = :CODIGO-CLI                         00286600
+           END-EXEC.                                                    00286700
+                                                                        00286800
            IF  SQLCODE  EQUAL  +0                                       00288000
                MOVE  LOW-VALUES TO MAPA01O                              00289000
                MOVE  TAB-MENS(04) TO ERRMSGO                            00290000
            ELSE                                                         00291000
-               IF  SQLCODE  EQUAL  +100                                 00292000
-                   MOVE TAB-MENS(05)  TO ERRMSGO                        00293000
-               ELSE                                                     00294000
-                   MOVE SQLCODE TO TAB-ERR                              00295000
-                   MOVE TAB-MENS(07) TO ERRMSGO.                        00296000
+               MOVE '500-00-DELECAO'  TO WS10-SECAO-ATUAL               00295500
+               PERFORM 260-00-TRATA-SQLCODE THRU 260-99-EXIT.           00295800
                                                                         00297000
-           MOVE  SPACES  TO  NOMEESTO.                                  00298000
-                                                                        00299000
        500-99-EXIT.                                                     00300000
            EXIT.                                                        00301000
            EJECT                                                        00302000
+131000****************************************************************  00302100
+131100*       ROTINA DE GRAVACAO DO HISTORICO (CLIENTE_HIST)         *  00302200
+131200*       CHAMADA COM DCL-CLIENTE JA CARREGADO E                 *  00302300
+131200*       WS02-HIST-TIPO-OPER JA POVOADO ('I'/'A'/'D')           *  00302400
+131200****************************************************************  00302500
+       700-00-GRAVA-HISTORICO SECTION.                                  00302600
+                                                                        00302700
+           MOVE CODIGO-CLI          TO  CODIGO-CLI-H                    00302800
+           MOVE NOME-CLI            TO  NOME-CLI-H                      00302900
+           MOVE ENDERECO-CLI        TO  ENDERECO-CLI-H                  00303100
+           MOVE CIDADE-CLI          TO  CIDADE-CLI-H                    00303200
+           MOVE ESTADO-CLI          TO  ESTADO-CLI-H                    00303300
+           MOVE CEP-CLI             TO  CEP-CLI-H                       00303400
+           MOVE TELEFONE-CLI        TO  TELEFONE-CLI-H                  00303410
+           MOVE EMAIL-CLI           TO  EMAIL-CLI-H                     00303420
+           MOVE DATA-ULT-ATUALIZACAO-CLI TO DATA-ULT-ATUALIZACAO-CLI-H  00303430
+           MOVE EIBTRMID            TO  HIST-TERMINAL-CLI               00303500
+           MOVE WS02-HIST-TIPO-OPER TO  HIST-TIPO-OPER-CLI.             00303600
+                                                                        00303700
+           EXEC CICS ASSIGN USERID(HIST-OPERADOR-CLI)                   00303800
+           END-EXEC.                                                    00303900
+                                                                        00304000
+           EXEC SQL INSERT INTO CLIENTE_HIST                            00304100
+                     (CODIGO, NOME, ENDERECO, CIDADE, ESTADO, CEP,     X00304200
+                      TELEFONE, EMAIL, DATA_ULT_ATUALIZACAO,           X00304210
+                      HIST_OPERADOR, HIST_TERMINAL, HIST_DATA_HORA,    X00304300
+                      HIST_TIPO_OPER)                                   00304400
+                VALUES (:CODIGO-CLI-H, :NOME-CLI-H, :ENDERECO-CLI-H,   X00304500
+                        :CIDADE-CLI-H, :ESTADO-CLI-H, :CEP-CLI-H,      X00304600
+                        :TELEFONE-CLI-H, :EMAIL-CLI-H,                 X00304610
+                        :DATA-ULT-ATUALIZACAO-CLI-H,                   X00304620
+                        :HIST-OPERADOR-CLI, :HIST-TERMINAL-CLI,        X00304700
+                        CURRENT TIMESTAMP, :HIST-TIPO-OPER-CLI)         00304800
+           END-EXEC.                                                    00304900
+                                                                        00305000
+       700-99-EXIT.                                                     00305100
+           EXIT.                                                        00305200
+           EJECT                                                        00305300
+131000****************************************************************  00305400
+131100*       ROTINA DE CONSULTA EM LISTA (PF8/PF7 -- SCROLL)        *  00305500
+131200*       DFHPF8 ABRE/AVANCA A LISTA, DFHPF7 RECUA ENQUANTO A    *  00305600
+131200*       LISTA ESTIVER ATIVA (WS03-BROWSE-ATIVO)                *  00305700
+131200****************************************************************  00305800
+       800-00-BROWSE SECTION.                                           00305900
+                                                                        00306000
+           EXEC SQL DECLARE CUR-CLI-FRENTE CURSOR FOR                   00306100
+               SELECT CODIGO, NOME, CIDADE                              00306200
+                 FROM CLIENTE                                           00306300
+                WHERE CODIGO > :CODIGO-CLI                              00306400
+                ORDER BY CODIGO                                         00306500
+           END-EXEC.                                                    00306600
+                                                                        00306700
+           EXEC SQL DECLARE CUR-CLI-TRAS CURSOR FOR                     00306800
+               SELECT CODIGO, NOME, CIDADE                              00306900
+                 FROM CLIENTE                                           00307000
+                WHERE CODIGO < :CODIGO-CLI                              00307100
+                ORDER BY CODIGO DESC                                    00307200
+           END-EXEC.                                                    00307300
+                                                                        00307400
+           MOVE SPACES TO WS05-BROWSE-TAB.                              00307500
+           MOVE ZEROS  TO WS04-BROWSE-CONT.                             00307600
+                                                                        00307700
+           IF  EIBAID EQUAL DFHPF7                                      00307800
+               MOVE WS03-BROWSE-PRIMEIRO TO CODIGO-CLI                  00307900
+               PERFORM 810-00-ABRE-TRAS THRU 810-99-EXIT                00308000
+               IF  WS04-BROWSE-CONT GREATER THAN ZEROS                  00308100
+                   COMPUTE WS04-BROWSE-IDX =                            00308200
+                       (WS04-BROWSE-QTD - WS04-BROWSE-CONT) + 1         00308300
+                   MOVE WS05-BROWSE-CODIGO(WS04-BROWSE-IDX)             00308400
+                                          TO WS03-BROWSE-PRIMEIRO       00308500
+                   MOVE WS05-BROWSE-CODIGO(WS04-BROWSE-QTD)             00308600
+                                          TO WS03-BROWSE-ULTIMO         00308700
+               ELSE                                                     00308800
+                   NEXT SENTENCE                                        00308900
+           ELSE                                                         00309000
+               MOVE WS03-BROWSE-ULTIMO TO CODIGO-CLI                    00309100
+               PERFORM 820-00-ABRE-FRENTE THRU 820-99-EXIT              00309200
+               IF  WS04-BROWSE-CONT GREATER THAN ZEROS                  00309300
+                   MOVE WS05-BROWSE-CODIGO(1)                           00309400
+                                          TO WS03-BROWSE-PRIMEIRO       00309500
+                   MOVE WS05-BROWSE-CODIGO(WS04-BROWSE-CONT)            00309600
+                                          TO WS03-BROWSE-ULTIMO         00309700
+               ELSE                                                     00309800
+                   NEXT SENTENCE.                                       00309900
+                                                                        00310000
+           IF  WS04-BROWSE-CONT EQUAL ZEROS                             00310100
+               MOVE TAB-MENS(09) TO ERRMSGO                             00310200
+           ELSE                                                         00310300
+               PERFORM 830-00-MONTA-TELA THRU 830-99-EXIT.              00310400
+                                                                        00310500
+           MOVE 'B' TO WS03-COMMAREA-FLAG.                              00310600
+                                                                        00310700
+           GO TO 800-99-EXIT.                                           00310800
+                                                                        00310900
+       800-99-EXIT.                                                     00311000
+           EXIT.                                                        00311100
+           EJECT                                                        00311200
+       810-00-ABRE-TRAS SECTION.                                        00311300
+                                                                        00311400
+           EXEC SQL OPEN CUR-CLI-TRAS END-EXEC.                         00311500
+                                                                        00311600
+           PERFORM 811-00-FETCH-TRAS THRU 811-99-EXIT                   00311700
+               UNTIL SQLCODE NOT EQUAL ZEROS                            00311800
+                  OR WS04-BROWSE-CONT EQUAL WS04-BROWSE-QTD.            00311900
+                                                                        00312000
+           EXEC SQL CLOSE CUR-CLI-TRAS END-EXEC.                        00312100
+                                                                        00312200
+           GO TO 810-99-EXIT.                                           00312300
+                                                                        00312400
+       810-99-EXIT.                                                     00312500
+           EXIT.                                                        00312600
+                                                                        00312700
+       811-00-FETCH-TRAS SECTION.                                       00312800
+                                                                        00312900
+           EXEC SQL FETCH CUR-CLI-TRAS                                  00313000
+                    INTO :CODIGO-CLI, :NOME-CLI, :CIDADE-CLI            00313100
+           END-EXEC.                                                    00313200
+                                                                        00313300
+           IF  SQLCODE  EQUAL  ZEROS                                    00313400
+               ADD  1  TO  WS04-BROWSE-CONT                             00313500
+               COMPUTE WS04-BROWSE-IDX =                                00313600
+                   (WS04-BROWSE-QTD - WS04-BROWSE-CONT) + 1             00313700
+               MOVE CODIGO-CLI TO WS05-BROWSE-CODIGO(WS04-BROWSE-IDX)   00313800
+               MOVE NOME-CLI   TO WS05-BROWSE-NOME(WS04-BROWSE-IDX)     00313900
+               MOVE CIDADE-CLI TO WS05-BROWSE-CIDADE(WS04-BROWSE-IDX).  00314000
+                                                                        00314100
+           GO TO 811-99-EXIT.                                           00314200
+                                                                        00314300
+       811-99-EXIT.                                                     00314400
+           EXIT.                                                        00314500
+           EJECT                                                        00314600
+       820-00-ABRE-FRENTE SECTION.                                      00314700
+                                                                        00314800
+           EXEC SQL OPEN CUR-CLI-FRENTE END-EXEC.                       00314900
+                                                                        00315000
+           PERFORM 821-00-FETCH-FRENTE THRU 821-99-EXIT                 00315100
+               UNTIL SQLCODE NOT EQUAL ZEROS                            00315200
+                  OR WS04-BROWSE-CONT EQUAL WS04-BROWSE-QTD.            00315300
+                                                                        00315400
+           EXEC SQL CLOSE CUR-CLI-FRENTE END-EXEC.                      00315500
+                                                                        00315600
+           GO TO 820-99-EXIT.                                           00315700
+                                                                        00315800
+       820-99-EXIT.                                                     00315900
+           EXIT.                                                        00316000
+                                                                        00316100
+       821-00-FETCH-FRENTE SECTION.                                     00316200
+                                                                        00316300
+           EXEC SQL FETCH CUR-CLI-FRENTE                                00316400
+                    INTO :CODIGO-CLI, :NOME-CLI, :CIDADE-CLI            00316500
+           END-EXEC.                                                    00316600
+                                                                        00316700
+           IF  SQLCODE  EQUAL  ZEROS                                    00316800
+               ADD  1  TO  WS04-BROWSE-CONT                             00316900
+               MOVE CODIGO-CLI TO WS05-BROWSE-CODIGO(WS04-BROWSE-CONT)  00317000
+               MOVE NOME-CLI   TO WS05-BROWSE-NOME(WS04-BROWSE-CONT)    00317100
+               MOVE CIDADE-CLI TO WS05-BROWSE-CIDADE(WS04-BROWSE-CONT). 00317200
+                                                                        00317300
+           GO TO 821-99-EXIT.                                           00317400
+                                                                        00317500
+       821-99-EXIT.                                                     00317600
+           EXIT.                                                        00317700
+           EJECT                                                        00317800
+       830-00-MONTA-TELA SECTION.                                       00317900
+                                                                        00318000
+           MOVE LOW-VALUES TO MAPA01O.                                  00318100
+                                                                        00318200
+           MOVE SPACES TO WS06-BROWSE-LINHA-ED.                         00318300
+           IF  WS05-BROWSE-CODIGO(1) NOT EQUAL ZEROS                    00318400
+               MOVE WS05-BROWSE-CODIGO(1) TO WS06-COD                   00318500
+               MOVE WS05-BROWSE-NOME(1)   TO WS06-NOME                  00318600
+               MOVE WS05-BROWSE-CIDADE(1) TO WS06-CIDADE.               00318700
+           MOVE WS06-BROWSE-LINHA-ED TO BROW01O.                        00318800
+                                                                        00318900
+           MOVE SPACES TO WS06-BROWSE-LINHA-ED.                         00319000
+           IF  WS05-BROWSE-CODIGO(2) NOT EQUAL ZEROS                    00319100
+               MOVE WS05-BROWSE-CODIGO(2) TO WS06-COD                   00319200
+               MOVE WS05-BROWSE-NOME(2)   TO WS06-NOME                  00319300
+               MOVE WS05-BROWSE-CIDADE(2) TO WS06-CIDADE.               00319400
+           MOVE WS06-BROWSE-LINHA-ED TO BROW02O.                        00319500
+                                                                        00319600
+           MOVE SPACES TO WS06-BROWSE-LINHA-ED.                         00319700
+           IF  WS05-BROWSE-CODIGO(3) NOT EQUAL ZEROS                    00319800
+               MOVE WS05-BROWSE-CODIGO(3) TO WS06-COD                   00319900
+               MOVE WS05-BROWSE-NOME(3)   TO WS06-NOME                  00320000
+               MOVE WS05-BROWSE-CIDADE(3) TO WS06-CIDADE.               00320100
+           MOVE WS06-BROWSE-LINHA-ED TO BROW03O.                        00320200
+                                                                        00320300
+           MOVE SPACES TO WS06-BROWSE-LINHA-ED.                         00320400
+           IF  WS05-BROWSE-CODIGO(4) NOT EQUAL ZEROS                    00320500
+               MOVE WS05-BROWSE-CODIGO(4) TO WS06-COD                   00320600
+               MOVE WS05-BROWSE-NOME(4)   TO WS06-NOME                  00320700
+               MOVE WS05-BROWSE-CIDADE(4) TO WS06-CIDADE.               00320800
+           MOVE WS06-BROWSE-LINHA-ED TO BROW04O.                        00320900
+                                                                        00321000
+           MOVE SPACES TO WS06-BROWSE-LINHA-ED.                         00321100
+           IF  WS05-BROWSE-CODIGO(5) NOT EQUAL ZEROS                    00321200
+               MOVE WS05-BROWSE-CODIGO(5) TO WS06-COD                   00321300
+               MOVE WS05-BROWSE-NOME(5)   TO WS06-NOME                  00321400
+               MOVE WS05-BROWSE-CIDADE(5) TO WS06-CIDADE.               00321500
+           MOVE WS06-BROWSE-LINHA-ED TO BROW05O.                        00321600
+                                                                        00321700
+           MOVE SPACES TO WS06-BROWSE-LINHA-ED.                         00321800
+           IF  WS05-BROWSE-CODIGO(6) NOT EQUAL ZEROS                    00321900
+               MOVE WS05-BROWSE-CODIGO(6) TO WS06-COD                   00322000
+               MOVE WS05-BROWSE-NOME(6)   TO WS06-NOME                  00322100
+               MOVE WS05-BROWSE-CIDADE(6) TO WS06-CIDADE.               00322200
+           MOVE WS06-BROWSE-LINHA-ED TO BROW06O.                        00322300
+                                                                        00322400
+           MOVE SPACES TO WS06-BROWSE-LINHA-ED.                         00322500
+           IF  WS05-BROWSE-CODIGO(7) NOT EQUAL ZEROS                    00322600
+               MOVE WS05-BROWSE-CODIGO(7) TO WS06-COD                   00322700
+               MOVE WS05-BROWSE-NOME(7)   TO WS06-NOME                  00322800
+               MOVE WS05-BROWSE-CIDADE(7) TO WS06-CIDADE.               00322900
+           MOVE WS06-BROWSE-LINHA-ED TO BROW07O.                        00323000
+                                                                        00323100
+           MOVE TAB-MENS(10) TO ERRMSGO.                                00323200
+                                                                        00323300
+       830-99-EXIT.                                                     00323400
+           EXIT.                                                        00323500
+           EJECT                                                        00323600
+131000****************************************************************  00323700
+131100*       ROTINA DE BUSCA DE CLIENTES POR NOME (PF9)             *  00323800
+131100*       MONTA UM WHERE NOME LIKE A PARTIR DO QUE FOI DIGITADO  *  00323900
+131100*       EM NOMEI E EXIBE A LISTAGEM NO MESMO LAYOUT DO 800-00- *  00324000
+131100*       BROWSE (830-00-MONTA-TELA)                             *  00324100
+131200****************************************************************  00324200
+       840-00-BUSCA-NOME SECTION.                                       00324300
+                                                                        00324400
+           MOVE ZEROS TO WS09-NOME-TRAIL.                               00324500
+                                                                        00324600
+           INSPECT NOMEI TALLYING WS09-NOME-TRAIL                       00324700
+                   FOR TRAILING SPACES.                                 00324800
+                                                                        00324900
+           COMPUTE WS09-NOME-LEN = 30 - WS09-NOME-TRAIL.                00325000
+                                                                        00325100
+           MOVE SPACES TO WS09-NOME-BUSCA.                              00325200
+                                                                        00325300
+           IF  WS09-NOME-LEN GREATER THAN ZEROS                         00325400
+               MOVE NOMEI(1:WS09-NOME-LEN)                              00325500
+                    TO WS09-NOME-BUSCA(1:WS09-NOME-LEN)                 00325600
+               MOVE '%' TO WS09-NOME-BUSCA(WS09-NOME-LEN + 1:1)         00325700
+           ELSE                                                         00325800
+               MOVE '%' TO WS09-NOME-BUSCA(1:1).                        00325900
+                                                                        00326000
+           EXEC SQL DECLARE CUR-CLI-NOME CURSOR FOR                     00326100
+               SELECT CODIGO, NOME, CIDADE                              00326200
+                 FROM CLIENTE                                           00326300
+                WHERE NOME LIKE :WS09-NOME-BUSCA                        00326400
+                ORDER BY NOME                                           00326500
+           END-EXEC.                                                    00326600
+                                                                        00326700
+           MOVE SPACES TO WS05-BROWSE-TAB.                              00326800
+           MOVE ZEROS  TO WS04-BROWSE-CONT.                             00326900
+                                                                        00327000
+           EXEC SQL OPEN CUR-CLI-NOME END-EXEC.                         00327100
+                                                                        00327200
+           PERFORM 841-00-FETCH-NOME THRU 841-99-EXIT                   00327300
+               UNTIL SQLCODE NOT EQUAL ZEROS                            00327400
+                  OR WS04-BROWSE-CONT EQUAL WS04-BROWSE-QTD.            00327500
+                                                                        00327600
+           EXEC SQL CLOSE CUR-CLI-NOME END-EXEC.                        00327700
+                                                                        00327800
+           IF  WS04-BROWSE-CONT EQUAL ZEROS                             00327900
+               MOVE TAB-MENS(15) TO ERRMSGO                             00328000
+           ELSE                                                         00328100
+               PERFORM 830-00-MONTA-TELA THRU 830-99-EXIT.              00328200
+                                                                        00328300
+           MOVE '1' TO WS03-COMMAREA-FLAG.                              00328400
+                                                                        00328500
+       840-99-EXIT.                                                     00328600
+           EXIT.                                                        00328700
+           EJECT                                                        00328800
+       841-00-FETCH-NOME SECTION.                                       00328900
+                                                                        00329000
+           EXEC SQL FETCH CUR-CLI-NOME                                  00329100
+                    INTO :CODIGO-CLI, :NOME-CLI, :CIDADE-CLI            00329200
+           END-EXEC.                                                    00329300
+                                                                        00329400
+           IF  SQLCODE  EQUAL  ZEROS                                    00329500
+               ADD  1  TO  WS04-BROWSE-CONT                             00329600
+               MOVE CODIGO-CLI TO WS05-BROWSE-CODIGO(WS04-BROWSE-CONT)  00329700
+               MOVE NOME-CLI   TO WS05-BROWSE-NOME(WS04-BROWSE-CONT)    00329800
+               MOVE CIDADE-CLI TO WS05-BROWSE-CIDADE(WS04-BROWSE-CONT). 00329900
+                                                                        00330000
+           GO TO 841-99-EXIT.                                           00330100
+                                                                        00330200
+       841-99-EXIT.                                                     00330300
+           EXIT.                                                        00330400
+           EJECT                                                        00330500
        600-00-RETURN SECTION.                                           00303000
            EXEC CICS SEND TEXT FROM(WS01-FINAL)                         00304000
                                LENGTH(50)                               00305000
