@@ -0,0 +1,41 @@
+      *>  -------------------------------------------------------------- 00001000
+      *> CLIENTE_HIST -- SHADOW/AUDIT TABLE FOR TABLE CLIENTE            00002000
+      *> ONE ROW IS WRITTEN HERE FOR EVERY INCLUSAO/ALTERACAO/DELECAO    00003000
+      *> DONE THROUGH ORA001, SO SUPPORT CAN SEE WHO CHANGED WHAT AND    00004000
+      *> WHAT THE ROW LOOKED LIKE BEFORE AN ALTERACAO/DELECAO.           00005000
+      *>  -------------------------------------------------------------- 00006000
+           EXEC SQL DECLARE                                              00007000
+           CLIENTE_HIST TABLE                                            00008000
+           ( CODIGO                DECIMAL(3, 0)        NOT NULL         00009000
+            ,NOME                  CHAR(30)                              00010000
+            ,ENDERECO              CHAR(30)                              00011000
+            ,CIDADE                CHAR(20)                              00012000
+            ,ESTADO                CHAR(2)                               00013000
+            ,CEP                   DECIMAL(8, 0)                         00014000
+            ,TELEFONE              CHAR(15)                              00014100
+            ,EMAIL                 CHAR(40)                              00014200
+            ,DATA_ULT_ATUALIZACAO  TIMESTAMP                             00014300
+            ,HIST_OPERADOR         CHAR(8)              NOT NULL         00015000
+            ,HIST_TERMINAL         CHAR(4)              NOT NULL         00016000
+            ,HIST_DATA_HORA        TIMESTAMP            NOT NULL         00017000
+            ,HIST_TIPO_OPER        CHAR(1)              NOT NULL         00018000
+           ) END-EXEC.                                                   00019000
+      *>  -------------------------------------------------------------- 00020000
+      *> COBOL DECLARATION FOR TABLE CLIENTE_HIST                        00021000
+      *>  -------------------------------------------------------------- 00022000
+       01  DCL-CLIENTE-HIST.                                             00023000
+           03 CODIGO-CLI-H                 PIC S9(03) COMP-3.            00024000
+           03 NOME-CLI-H                   PIC X(30).                    00025000
+           03 ENDERECO-CLI-H               PIC X(30).                    00026000
+           03 CIDADE-CLI-H                 PIC X(20).                    00027000
+           03 ESTADO-CLI-H                 PIC X(2).                     00028000
+           03 CEP-CLI-H                    PIC S9(08) COMP-3.            00029000
+           03 TELEFONE-CLI-H               PIC X(15).                    00029100
+           03 EMAIL-CLI-H                  PIC X(40).                    00029200
+           03 DATA-ULT-ATUALIZACAO-CLI-H   PIC X(26).                    00029300
+           03 HIST-OPERADOR-CLI            PIC X(08).                    00030000
+           03 HIST-TERMINAL-CLI            PIC X(04).                    00031000
+           03 HIST-TIPO-OPER-CLI           PIC X(01).                    00032000
+              88 HIST-TIPO-INCLUSAO             VALUE 'I'.               00033000
+              88 HIST-TIPO-ALTERACAO            VALUE 'A'.               00034000
+              88 HIST-TIPO-DELECAO             VALUE 'D'.                00035000
