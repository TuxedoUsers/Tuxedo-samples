@@ -0,0 +1,136 @@
+      *>  -------------------------------------------------------------- 00001000
+      *> SYMBOLIC MAP FOR MAPSET ORA002 / MAP MAPA01                     00002000
+      *> GENERATED FROM ORA002.BMS -- KEEP IN STEP WITH THAT SOURCE      00003000
+      *>  -------------------------------------------------------------- 00004000
+       01  MAPA01I.                                                      00005000
+           02 FILLER                    PIC X(12).                       00006000
+           02 CODIGOL                   COMP PIC S9(4).                  00007000
+           02 CODIGOF                   PICTURE X.                       00008000
+           02 FILLER REDEFINES CODIGOF.                                  00009000
+              03 CODIGOA                PICTURE X.                       00010000
+           02 CODIGOI                   PIC X(03).                       00011000
+           02 NOMEL                     COMP PIC S9(4).                  00012000
+           02 NOMEF                     PICTURE X.                       00013000
+           02 FILLER REDEFINES NOMEF.                                    00014000
+              03 NOMEA                  PICTURE X.                       00015000
+           02 NOMEI                     PIC X(30).                       00016000
+           02 ENDERECL                  COMP PIC S9(4).                  00017000
+           02 ENDERECF                  PICTURE X.                       00018000
+           02 FILLER REDEFINES ENDERECF.                                 00019000
+              03 ENDERECA               PICTURE X.                       00020000
+           02 ENDERECI                  PIC X(30).                       00021000
+           02 CIDADEL                   COMP PIC S9(4).                  00022000
+           02 CIDADEF                   PICTURE X.                       00023000
+           02 FILLER REDEFINES CIDADEF.                                  00024000
+              03 CIDADEA                PICTURE X.                       00025000
+           02 CIDADEI                   PIC X(20).                       00026000
+           02 ESTADOL                   COMP PIC S9(4).                  00027000
+           02 ESTADOF                   PICTURE X.                       00028000
+           02 FILLER REDEFINES ESTADOF.                                  00029000
+              03 ESTADOA                PICTURE X.                       00030000
+           02 ESTADOI                   PIC X(02).                       00031000
+           02 NOMEESTL                  COMP PIC S9(4).                  00032000
+           02 NOMEESTF                  PICTURE X.                       00033000
+           02 FILLER REDEFINES NOMEESTF.                                 00034000
+              03 NOMEESTA               PICTURE X.                       00035000
+           02 NOMEESTI                  PIC X(25).                       00036000
+           02 CEPL                      COMP PIC S9(4).                  00037000
+           02 CEPF                      PICTURE X.                       00038000
+           02 FILLER REDEFINES CEPF.                                     00039000
+              03 CEPA                   PICTURE X.                       00040000
+           02 CEPI                      PIC X(08).                       00041000
+           02 TELEFONEL                 COMP PIC S9(4).                  00041100
+           02 TELEFONEF                 PICTURE X.                       00041200
+           02 FILLER REDEFINES TELEFONEF.                                00041300
+              03 TELEFONEA              PICTURE X.                       00041400
+           02 TELEFONEI                 PIC X(15).                       00041500
+           02 EMAILL                    COMP PIC S9(4).                  00041600
+           02 EMAILF                    PICTURE X.                       00041700
+           02 FILLER REDEFINES EMAILF.                                   00041800
+              03 EMAILA                 PICTURE X.                       00041900
+           02 EMAILI                    PIC X(40).                       00041950
+           02 BROW01L                   COMP PIC S9(4).                  00046100
+           02 BROW01F                   PICTURE X.                       00046200
+           02 FILLER REDEFINES BROW01F.                                  00046300
+              03 BROW01A                PICTURE X.                       00046400
+           02 BROW01I                   PIC X(50).                       00046500
+           02 BROW02L                   COMP PIC S9(4).                  00046600
+           02 BROW02F                   PICTURE X.                       00046700
+           02 FILLER REDEFINES BROW02F.                                  00046800
+              03 BROW02A                PICTURE X.                       00046900
+           02 BROW02I                   PIC X(50).                       00047000
+           02 BROW03L                   COMP PIC S9(4).                  00047100
+           02 BROW03F                   PICTURE X.                       00047200
+           02 FILLER REDEFINES BROW03F.                                  00047300
+              03 BROW03A                PICTURE X.                       00047400
+           02 BROW03I                   PIC X(50).                       00047500
+           02 BROW04L                   COMP PIC S9(4).                  00047600
+           02 BROW04F                   PICTURE X.                       00047700
+           02 FILLER REDEFINES BROW04F.                                  00047800
+              03 BROW04A                PICTURE X.                       00047900
+           02 BROW04I                   PIC X(50).                       00048000
+           02 BROW05L                   COMP PIC S9(4).                  00048100
+           02 BROW05F                   PICTURE X.                       00048200
+           02 FILLER REDEFINES BROW05F.                                  00048300
+              03 BROW05A                PICTURE X.                       00048400
+           02 BROW05I                   PIC X(50).                       00048500
+           02 BROW06L                   COMP PIC S9(4).                  00048600
+           02 BROW06F                   PICTURE X.                       00048700
+           02 FILLER REDEFINES BROW06F.                                  00048800
+              03 BROW06A                PICTURE X.                       00048900
+           02 BROW06I                   PIC X(50).                       00049000
+           02 BROW07L                   COMP PIC S9(4).                  00049100
+           02 BROW07F                   PICTURE X.                       00049200
+           02 FILLER REDEFINES BROW07F.                                  00049300
+              03 BROW07A                PICTURE X.                       00049400
+           02 BROW07I                   PIC X(50).                       00049500
+           02 DATAULTL                  COMP PIC S9(4).                  00041960
+           02 DATAULTF                  PICTURE X.                       00041970
+           02 FILLER REDEFINES DATAULTF.                                 00041980
+              03 DATAULTA               PICTURE X.                       00041990
+           02 DATAULTI                  PIC X(26).                       00041995
+           02 ERRMSGL                   COMP PIC S9(4).                  00042000
+           02 ERRMSGF                   PICTURE X.                       00043000
+           02 FILLER REDEFINES ERRMSGF.                                  00044000
+              03 ERRMSGA                PICTURE X.                       00045000
+           02 ERRMSGI                   PIC X(60).                       00046000
+      *>  -------------------------------------------------------------- 00047000
+       01  MAPA01O REDEFINES MAPA01I.                                    00048000
+           02 FILLER                    PIC X(12).                       00049000
+           02 FILLER                    PIC X(03).                       00050000
+           02 CODIGOO                   PIC X(03).                       00051000
+           02 FILLER                    PIC X(03).                       00052000
+           02 NOMEO                     PIC X(30).                       00053000
+           02 FILLER                    PIC X(03).                       00054000
+           02 ENDERECO                  PIC X(30).                       00055000
+           02 FILLER                    PIC X(03).                       00056000
+           02 CIDADEO                   PIC X(20).                       00057000
+           02 FILLER                    PIC X(03).                       00058000
+           02 ESTADOO                   PIC X(02).                       00059000
+           02 FILLER                    PIC X(03).                       00060000
+           02 NOMEESTO                  PIC X(25).                       00061000
+           02 FILLER                    PIC X(03).                       00062000
+           02 CEPO                      PIC X(08).                       00063000
+           02 FILLER                    PIC X(03).                       00064000
+           02 TELEFONEO                 PIC X(15).                       00064100
+           02 FILLER                    PIC X(03).                       00064200
+           02 EMAILO                    PIC X(40).                       00064300
+           02 FILLER                    PIC X(03).                       00064400
+           02 BROW01O                   PIC X(50).                       00065200
+           02 FILLER                    PIC X(03).                       00065300
+           02 BROW02O                   PIC X(50).                       00065400
+           02 FILLER                    PIC X(03).                       00065500
+           02 BROW03O                   PIC X(50).                       00065600
+           02 FILLER                    PIC X(03).                       00065700
+           02 BROW04O                   PIC X(50).                       00065800
+           02 FILLER                    PIC X(03).                       00065900
+           02 BROW05O                   PIC X(50).                       00066000
+           02 FILLER                    PIC X(03).                       00066100
+           02 BROW06O                   PIC X(50).                       00066200
+           02 FILLER                    PIC X(03).                       00066300
+           02 BROW07O                   PIC X(50).                       00066400
+           02 FILLER                    PIC X(03).                       00066450
+           02 DATAULTO                  PIC X(26).                       00064450
+           02 FILLER                    PIC X(03).                       00064460
+           02 ERRMSGO                   PIC X(60).                       00065000
+           02 FILLER                    PIC X(03).                       00065100
