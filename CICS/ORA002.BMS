@@ -0,0 +1,138 @@
+000100*ORA002   TITLE 'MAPA DE MANUTENCAO DE CLIENTES'                  00001000
+000200*        ***************************************************    00002000
+000300*        * MAPSET ORA002 - TELA DE CONSULTA/MANUTENCAO DE    *   00003000
+000400*        * CLIENTES USADA PELA TRANSACAO ORA0 (ORA001)       *   00004000
+000500*        ***************************************************    00005000
+000600 ORA002   DFHMSD TYPE=&SYSPARM,                                 X00006000
+000700               MODE=INOUT,                                      X00007000
+000800               LANG=COBOL,                                      X00008000
+000900               TERM=3270-2,                                     X00009000
+001000               CTRL=(FREEKB,FRSET),                             X00010000
+001100               STORAGE=AUTO,                                    X00011000
+001200               TIOAPFX=YES                                      00012000
+001300*                                                                00013000
+001400 MAPA01   DFHMDI SIZE=(24,80),                                  X00014000
+001500               LINE=1,                                          X00015000
+001600               COLUMN=1                                         00016000
+001700*                                                                00017000
+001800         DFHMDF POS=(01,30),                                    X00018000
+001900               LENGTH=20,                                       X00019000
+002000               ATTRB=(PROT,BRT),                                X00020000
+002100               INITIAL='MANUTENCAO DE CLIENTES'                 00021000
+002200*                                                                00022000
+002300         DFHMDF POS=(03,10),                                    X00023000
+002400               LENGTH=06,                                       X00024000
+002500               ATTRB=(PROT,NORM),                                X00025000
+002600               INITIAL='CODIGO'                                 00026000
+002700 CODIGO   DFHMDF POS=(03,20),                                   X00027000
+002800               LENGTH=03,                                       X00028000
+002900               ATTRB=(UNPROT,NUM,FSET)                           00029000
+003200*                                                                00032000
+003300         DFHMDF POS=(04,10),                                    X00033000
+003400               LENGTH=06,                                       X00034000
+003500               ATTRB=(PROT,NORM),                                X00035000
+003600               INITIAL='NOME'                                   00036000
+003700 NOME     DFHMDF POS=(04,20),                                   X00037000
+003800               LENGTH=30,                                       X00038000
+003900               ATTRB=(UNPROT,NORM,FSET)                          00039000
+004000*                                                                00040000
+004100         DFHMDF POS=(05,10),                                    X00041000
+004200               LENGTH=08,                                       X00042000
+004300               ATTRB=(PROT,NORM),                                00043000
+004400               INITIAL='ENDERECO'                                00044000
+004500 ENDEREC  DFHMDF POS=(05,20),                                   X00045000
+004600               LENGTH=30,                                       X00046000
+004700               ATTRB=(UNPROT,NORM,FSET)                          00047000
+004800*                                                                00048000
+004900         DFHMDF POS=(06,10),                                    X00049000
+005000               LENGTH=06,                                       X00050000
+005100               ATTRB=(PROT,NORM),                                00051000
+005200               INITIAL='CIDADE'                                  00052000
+005300 CIDADE   DFHMDF POS=(06,20),                                   X00053000
+005400               LENGTH=20,                                       X00054000
+005500               ATTRB=(UNPROT,NORM,FSET)                          00055000
+005600*                                                                00056000
+005700         DFHMDF POS=(07,10),                                    X00057000
+005800               LENGTH=06,                                       X00058000
+005900               ATTRB=(PROT,NORM),                                00059000
+006000               INITIAL='ESTADO'                                  00060000
+006100 ESTADO   DFHMDF POS=(07,20),                                   X00061000
+006200               LENGTH=02,                                       X00062000
+006300               ATTRB=(UNPROT,NORM,FSET)                          00063000
+006400 NOMEEST  DFHMDF POS=(07,25),                                   X00064000
+006500               LENGTH=25,                                       X00065000
+006600               ATTRB=(PROT,NORM)                                 00066000
+006700*                                                                00067000
+006800         DFHMDF POS=(08,10),                                    X00068000
+006900               LENGTH=03,                                       X00069000
+007000               ATTRB=(PROT,NORM),                                00070000
+007100               INITIAL='CEP'                                     00071000
+007200 CEP      DFHMDF POS=(08,20),                                   X00072000
+007300               LENGTH=08,                                       X00073000
+007400               ATTRB=(UNPROT,NUM,FSET)                           00074000
+007410*                                                                00074100
+007420         DFHMDF POS=(09,10),                                    X00074200
+007430               LENGTH=08,                                       X00074300
+007440               ATTRB=(PROT,NORM),                                X00074400
+007450               INITIAL='TELEFONE'                                00074500
+007460 TELEFONE DFHMDF POS=(09,20),                                   X00074600
+007470               LENGTH=15,                                       X00074700
+007480               ATTRB=(UNPROT,NORM,FSET)                          00074800
+007490*                                                                00074900
+007500         DFHMDF POS=(10,10),                                    X00075000
+007505               LENGTH=05,                                       X00075050
+007510               ATTRB=(PROT,NORM),                                X00075100
+007520               INITIAL='EMAIL'                                   00075200
+007530 EMAIL    DFHMDF POS=(10,20),                                   X00075300
+007540               LENGTH=40,                                       X00075400
+007550               ATTRB=(UNPROT,NORM,FSET)                          00075500
+007560*                                                                00075600
+007570         DFHMDF POS=(11,10),                                    X00075700
+007580               LENGTH=50,                                       X00075800
+007590               ATTRB=(PROT,NORM),                                X00075900
+007600               INITIAL='COD NOME                     CIDADE'    00076000
+007610*                                                                00076100
+007620 BROW01   DFHMDF POS=(12,10),                                   X00076200
+007630               LENGTH=50,                                       X00076300
+007640               ATTRB=(PROT,NORM)                                 00076400
+007650*                                                                00076500
+007660 BROW02   DFHMDF POS=(13,10),                                   X00076600
+007670               LENGTH=50,                                       X00076700
+007680               ATTRB=(PROT,NORM)                                 00076800
+007690*                                                                00076900
+007700 BROW03   DFHMDF POS=(14,10),                                   X00077000
+007710               LENGTH=50,                                       X00077100
+007720               ATTRB=(PROT,NORM)                                 00077200
+007730*                                                                00077300
+007740 BROW04   DFHMDF POS=(15,10),                                   X00077400
+007750               LENGTH=50,                                       X00077500
+007760               ATTRB=(PROT,NORM)                                 00077600
+007770*                                                                00077700
+007780 BROW05   DFHMDF POS=(16,10),                                   X00077800
+007790               LENGTH=50,                                       X00077900
+007800               ATTRB=(PROT,NORM)                                 00078000
+007810*                                                                00078100
+007820 BROW06   DFHMDF POS=(17,10),                                   X00078200
+007830               LENGTH=50,                                       X00078300
+007840               ATTRB=(PROT,NORM)                                 00078400
+007850*                                                                00078500
+007860 BROW07   DFHMDF POS=(18,10),                                   X00078600
+007870               LENGTH=50,                                       X00078700
+007880               ATTRB=(PROT,NORM)                                 00078800
+007890*                                                                00078900
+007895 DATAULT  DFHMDF POS=(20,10),                                   X00078950
+007896               LENGTH=26,                                       X00078960
+007897               ATTRB=(PROT,DRK,FSET)                             00078970
+007898*                                                                00078980
+007600 ERRMSG   DFHMDF POS=(23,05),                                   X00076000
+007700               LENGTH=60,                                       X00077000
+007800               ATTRB=(PROT,BRT)                                  00078000
+007900*                                                                00079000
+008000         DFHMDF POS=(24,05),                                    X00080000
+008100               LENGTH=73,                                       X00081000
+008200               ATTRB=(PROT,NORM),                                00082000
+008300               INITIAL='PF3=FIM PF4=CONSULTA PF5=INCLUI PF6=ALTEX00083000
+008400               RA PF7=EXCLUI PF8=LISTA PF9=BUSCA'                00084000
+008500*                                                                00085000
+008600         DFHMSD TYPE=FINAL                                       00086000
+008700         END                                                     00087000
