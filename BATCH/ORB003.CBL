@@ -0,0 +1,209 @@
+       ID DIVISION.                                                     00001000
+       PROGRAM-ID. ORB003.                                              00001100
+       AUTHOR.     DTS SOFTWARE.                                        00001200
+      *REMARKS.    ***************************************************  00001300
+      *            * EXTRATO NOTURNO DE CLIENTES PARA O FORNECEDOR   *  00001400
+      *            * DE MALA DIRETA (GDG MAILEXT), COM O ESTADO     *   00001500
+      *            * RESOLVIDO CONTRA O OR02FILE                    *   00001600
+      *            ***************************************************  00001700
+                                                                        00001800
+       ENVIRONMENT DIVISION.                                            00001900
+       CONFIGURATION SECTION.                                           00002000
+       SPECIAL-NAMES.                                                   00002100
+           DECIMAL-POINT IS COMMA.                                      00002200
+       INPUT-OUTPUT SECTION.                                            00002300
+       FILE-CONTROL.                                                    00002400
+           SELECT OR02FILE  ASSIGN TO OR02FILE                          00002500
+               ORGANIZATION IS INDEXED                                  00002600
+               ACCESS MODE  IS RANDOM                                   00002700
+               RECORD KEY   IS OR02-SIGLA                               00002800
+               FILE STATUS  IS WS-OR02-STATUS.                          00002900
+                                                                        00003000
+           SELECT MAILEXT   ASSIGN TO MAILEXT                           00003100
+               ORGANIZATION IS SEQUENTIAL                               00003200
+               FILE STATUS  IS WS-MAILEXT-STATUS.                       00003300
+                                                                        00003400
+       DATA DIVISION.                                                   00003500
+       FILE SECTION.                                                    00003600
+       FD  OR02FILE                                                     00003700
+           LABEL RECORDS ARE STANDARD.                                  00003800
+       01  OR02-REG.                                                    00003900
+           05  OR02-SIGLA          PIC X(02).                           00004000
+           05  OR02-NOME-EST       PIC X(25).                           00004100
+                                                                        00004200
+       FD  MAILEXT                                                      00004300
+           LABEL RECORDS ARE STANDARD.                                  00004400
+       01  MAILEXT-REG.                                                 00004500
+           05  MAILEXT-CODIGO      PIC 9(03).                           00004600
+           05  MAILEXT-NOME        PIC X(30).                           00004700
+           05  MAILEXT-ENDERECO    PIC X(30).                           00004800
+           05  MAILEXT-CIDADE      PIC X(20).                           00004900
+           05  MAILEXT-ESTADO      PIC X(02).                           00005000
+           05  MAILEXT-NOME-EST    PIC X(25).                           00005100
+           05  MAILEXT-CEP         PIC 9(08).                           00005200
+           05  MAILEXT-TELEFONE    PIC X(15).                           00005300
+           05  MAILEXT-EMAIL       PIC X(40).                           00005400
+                                                                        00005500
+       WORKING-STORAGE SECTION.                                         00005600
+       77  WS00-INICIO   PIC X(32) VALUE '*** INICIO DA WORKING ***'.   00005700
+                                                                        00005800
+       77  WS-OR02-STATUS       PIC X(02) VALUE SPACES.                 00005900
+       77  WS-MAILEXT-STATUS    PIC X(02) VALUE SPACES.                 00006000
+                                                                        00006100
+       01  WS-SWITCHES.                                                 00006200
+           05  WS-FIM-CLIENTE-SW      PIC X(01) VALUE 'N'.              00006300
+               88  WS-FIM-CLIENTE               VALUE 'S'.              00006400
+           05  WS-ESTADO-INVALIDO-SW  PIC X(01) VALUE 'N'.              00006500
+               88  WS-ESTADO-INVALIDO           VALUE 'S'.              00006600
+                                                                        00006700
+       77  WS-CONT-LIDOS     PIC S9(07) COMP VALUE ZEROS.               00006800
+       77  WS-CONT-GRAVADOS  PIC S9(07) COMP VALUE ZEROS.               00006900
+       77  WS-CONT-SEM-EST   PIC S9(07) COMP VALUE ZEROS.               00007000
+                                                                        00007100
+           EXEC SQL INCLUDE CLIENTE END-EXEC.                           00007200
+                                                                        00007300
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00007400
+                                                                        00007500
+       77  WS00-FIM      PIC X(32) VALUE '***  FIM DA WORKING  ***'.    00007600
+           EJECT                                                        00007700
+                                                                        00007800
+       PROCEDURE DIVISION.                                              00007900
+                                                                        00008000
+      ***************************************************************** 00008100
+      **       ROTINA PRINCIPAL                                      *  00008200
+      ***************************************************************** 00008300
+       000-00-MAINLINE SECTION.                                         00008400
+                                                                        00008500
+           PERFORM 100-00-INICIO   THRU 100-99-EXIT.                    00008600
+                                                                        00008700
+           PERFORM 200-00-PROCESSA THRU 200-99-EXIT                     00008800
+               UNTIL WS-FIM-CLIENTE.                                    00008900
+                                                                        00009000
+           PERFORM 900-00-TERMINO  THRU 900-99-EXIT.                    00009100
+                                                                        00009200
+           STOP RUN.                                                    00009300
+           EJECT                                                        00009400
+      ***************************************************************** 00009500
+      **       ABERTURA DE ARQUIVOS E DO CURSOR, LEITURA DO           * 00009600
+      **       PRIMEIRO CLIENTE                                      *  00009700
+      ***************************************************************** 00009800
+       100-00-INICIO SECTION.                                           00009900
+                                                                        00010000
+           OPEN INPUT  OR02FILE.                                        00010100
+           OPEN OUTPUT MAILEXT.                                         00010200
+                                                                        00010300
+           IF  WS-OR02-STATUS NOT EQUAL '00'                            00010310
+               DISPLAY 'ORB003 - ERRO AO ABRIR O OR02FILE, '            00010320
+                       'FILE STATUS = ' WS-OR02-STATUS                  00010330
+               MOVE 'S' TO WS-FIM-CLIENTE-SW                            00010340
+               GO TO 100-99-EXIT.                                       00010350
+                                                                        00010360
+           IF  WS-MAILEXT-STATUS NOT EQUAL '00'                         00010370
+               DISPLAY 'ORB003 - ERRO AO ABRIR O MAILEXT, '             00010380
+                       'FILE STATUS = ' WS-MAILEXT-STATUS               00010390
+               MOVE 'S' TO WS-FIM-CLIENTE-SW                            00010395
+               GO TO 100-99-EXIT.                                       00010398
+                                                                        00010399
+           EXEC SQL DECLARE CUR-CLIENTE CURSOR FOR                      00010400
+               SELECT CODIGO, NOME, ENDERECO, CIDADE, ESTADO, CEP,      00010500
+                      TELEFONE, EMAIL                                   00010600
+                 FROM CLIENTE                                           00010700
+                ORDER BY CODIGO                                         00010800
+           END-EXEC.                                                    00010900
+                                                                        00011000
+           EXEC SQL OPEN CUR-CLIENTE END-EXEC.                          00011100
+                                                                        00011200
+           IF  SQLCODE NOT EQUAL ZEROS                                  00011300
+               DISPLAY 'ORB003 - ERRO AO ABRIR O CURSOR CUR-CLIENTE, '  00011400
+                       'SQLCODE = ' SQLCODE                             00011500
+               MOVE 'S' TO WS-FIM-CLIENTE-SW.                           00011600
+                                                                        00011700
+           PERFORM 200-10-LE-CLIENTE THRU 200-10-EXIT.                  00011800
+                                                                        00011900
+       100-99-EXIT.                                                     00012000
+           EXIT.                                                        00012100
+           EJECT                                                        00012200
+      ***************************************************************** 00012300
+      **       RESOLVE O NOME DO ESTADO CONTRA O OR02FILE E GRAVA     * 00012400
+      **       O REGISTRO DO EXTRATO PARA O FORNECEDOR DE MALA       *  00012500
+      **       DIRETA                                                *  00012600
+      ***************************************************************** 00012700
+       200-00-PROCESSA SECTION.                                         00012800
+                                                                        00012900
+           ADD 1 TO WS-CONT-LIDOS.                                      00013000
+                                                                        00013100
+           MOVE 'N'        TO WS-ESTADO-INVALIDO-SW.                    00013200
+           MOVE ESTADO-CLI TO OR02-SIGLA.                               00013300
+                                                                        00013400
+           READ OR02FILE                                                00013500
+               INVALID KEY                                              00013600
+                   MOVE 'S' TO WS-ESTADO-INVALIDO-SW.                   00013700
+                                                                        00013800
+           MOVE CODIGO-CLI    TO MAILEXT-CODIGO.                        00013900
+           MOVE NOME-CLI      TO MAILEXT-NOME.                          00014000
+           MOVE ENDERECO-CLI  TO MAILEXT-ENDERECO.                      00014100
+           MOVE CIDADE-CLI    TO MAILEXT-CIDADE.                        00014200
+           MOVE ESTADO-CLI    TO MAILEXT-ESTADO.                        00014300
+           MOVE CEP-CLI       TO MAILEXT-CEP.                           00014400
+           MOVE TELEFONE-CLI  TO MAILEXT-TELEFONE.                      00014500
+           MOVE EMAIL-CLI     TO MAILEXT-EMAIL.                         00014600
+                                                                        00014700
+           IF  WS-ESTADO-INVALIDO                                       00014800
+               ADD  1        TO  WS-CONT-SEM-EST                        00014900
+               MOVE ALL '*'  TO  MAILEXT-NOME-EST                       00015000
+           ELSE                                                         00015100
+               MOVE OR02-NOME-EST TO MAILEXT-NOME-EST.                  00015200
+                                                                        00015300
+           WRITE MAILEXT-REG.                                           00015400
+           ADD 1 TO WS-CONT-GRAVADOS.                                   00015500
+                                                                        00015600
+           PERFORM 200-10-LE-CLIENTE THRU 200-10-EXIT.                  00015700
+                                                                        00015800
+           GO TO 200-99-EXIT.                                           00015900
+                                                                        00016000
+       200-99-EXIT.                                                     00016100
+           EXIT.                                                        00016200
+           EJECT                                                        00016300
+      ***************************************************************** 00016400
+      **       LEITURA DO PROXIMO CLIENTE VIA CURSOR CUR-CLIENTE      * 00016500
+      ***************************************************************** 00016600
+       200-10-LE-CLIENTE SECTION.                                       00016700
+                                                                        00016800
+           EXEC SQL FETCH CUR-CLIENTE                                   00016900
+                    INTO :CODIGO-CLI, :NOME-CLI, :ENDERECO-CLI,         00017000
+                         :CIDADE-CLI, :ESTADO-CLI, :CEP-CLI,            00017100
+                         :TELEFONE-CLI, :EMAIL-CLI                      00017200
+           END-EXEC.                                                    00017300
+                                                                        00017400
+           IF  SQLCODE EQUAL ZEROS                                      00017410
+               NEXT SENTENCE                                            00017420
+           ELSE                                                         00017430
+               IF  SQLCODE EQUAL +100                                   00017440
+                   MOVE 'S' TO WS-FIM-CLIENTE-SW                        00017450
+               ELSE                                                     00017460
+                   DISPLAY 'ORB003 - ERRO NO FETCH DE CUR-CLIENTE, '    00017470
+                           'SQLCODE = ' SQLCODE                         00017480
+                   MOVE 'S' TO WS-FIM-CLIENTE-SW.                       00017600
+                                                                        00017700
+           GO TO 200-10-EXIT.                                           00017800
+                                                                        00017900
+       200-10-EXIT.                                                     00018000
+           EXIT.                                                        00018100
+           EJECT                                                        00018200
+      ***************************************************************** 00018300
+      **       FECHAMENTO DO CURSOR E DOS ARQUIVOS, RESUMO FINAL DO   * 00018400
+      **       PROCESSAMENTO                                         *  00018500
+      ***************************************************************** 00018600
+       900-00-TERMINO SECTION.                                          00018700
+                                                                        00018800
+           EXEC SQL CLOSE CUR-CLIENTE END-EXEC.                         00018900
+                                                                        00019000
+           CLOSE OR02FILE.                                              00019100
+           CLOSE MAILEXT.                                               00019200
+                                                                        00019300
+           DISPLAY 'ORB003 - CLIENTES LIDOS.......: ' WS-CONT-LIDOS.    00019400
+           DISPLAY 'ORB003 - REGISTROS GRAVADOS...: ' WS-CONT-GRAVADOS. 00019500
+           DISPLAY 'ORB003 - SEM ESTADO NO OR02FILE: ' WS-CONT-SEM-EST. 00019600
+                                                                        00019700
+       900-99-EXIT.                                                     00019800
+           EXIT.                                                        00019900
