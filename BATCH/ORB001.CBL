@@ -0,0 +1,213 @@
+       ID DIVISION.                                                     00001000
+       PROGRAM-ID. ORB001.                                              00001100
+       AUTHOR.     DTS SOFTWARE.                                        00001200
+      *REMARKS.    ***************************************************  00001300
+      *            * RELATORIO NOTURNO DE CLIENTES COM ESTADO INVALIDO *00001400
+      *            ***************************************************  00001500
+                                                                        00001600
+       ENVIRONMENT DIVISION.                                            00001700
+       CONFIGURATION SECTION.                                           00001800
+       SPECIAL-NAMES.                                                   00001900
+           DECIMAL-POINT IS COMMA.                                      00002000
+       INPUT-OUTPUT SECTION.                                            00002100
+       FILE-CONTROL.                                                    00002200
+           SELECT OR02FILE  ASSIGN TO OR02FILE                          00002300
+               ORGANIZATION IS INDEXED                                  00002400
+               ACCESS MODE  IS RANDOM                                   00002500
+               RECORD KEY   IS OR02-SIGLA                               00002600
+               FILE STATUS  IS WS-OR02-STATUS.                          00002700
+                                                                        00002800
+           SELECT RELATORIO ASSIGN TO RELAT                             00002900
+               ORGANIZATION IS SEQUENTIAL                               00003000
+               FILE STATUS  IS WS-RELAT-STATUS.                         00003050
+                                                                        00003100
+       DATA DIVISION.                                                   00003200
+       FILE SECTION.                                                    00003300
+       FD  OR02FILE                                                     00003400
+           LABEL RECORDS ARE STANDARD.                                  00003500
+       01  OR02-REG.                                                    00003600
+           05  OR02-SIGLA          PIC X(02).                           00003700
+           05  OR02-NOME-EST       PIC X(25).                           00003800
+                                                                        00003900
+       FD  RELATORIO                                                    00004000
+           LABEL RECORDS ARE OMITTED.                                   00004100
+       01  ORB001-REG              PIC X(80).                           00004200
+                                                                        00004300
+       WORKING-STORAGE SECTION.                                         00004400
+       77  WS00-INICIO   PIC X(32) VALUE '*** INICIO DA WORKING ***'.   00004500
+                                                                        00004600
+       77  WS-OR02-STATUS       PIC X(02) VALUE SPACES.                 00004700
+       77  WS-RELAT-STATUS      PIC X(02) VALUE SPACES.                 00004750
+                                                                        00004800
+       01  WS-SWITCHES.                                                 00004900
+           05  WS-FIM-CLIENTE-SW      PIC X(01) VALUE 'N'.              00005000
+               88  WS-FIM-CLIENTE               VALUE 'S'.              00005100
+           05  WS-ESTADO-INVALIDO-SW  PIC X(01) VALUE 'N'.              00005200
+               88  WS-ESTADO-INVALIDO           VALUE 'S'.              00005300
+                                                                        00005400
+       77  WS-CONT-LIDOS     PIC S9(07) COMP VALUE ZEROS.               00005500
+       77  WS-CONT-EXCECOES  PIC S9(07) COMP VALUE ZEROS.               00005600
+                                                                        00005700
+       01  WS-CAB1.                                                     00005800
+           05  FILLER  PIC X(20) VALUE SPACES.                          00005900
+           05  FILLER  PIC X(46) VALUE                                  00006000
+               'RELATORIO DE CLIENTES COM ESTADO INVALIDO'.             00006100
+                                                                        00006200
+       01  WS-CAB2.                                                     00006300
+           05  FILLER  PIC X(08) VALUE 'CODIGO'.                        00006400
+           05  FILLER  PIC X(04) VALUE SPACES.                          00006500
+           05  FILLER  PIC X(30) VALUE 'NOME'.                          00006600
+           05  FILLER  PIC X(06) VALUE 'ESTADO'.                        00006700
+                                                                        00006800
+       01  WS-LINDET.                                                   00006900
+           05  WS-LINDET-CODIGO  PIC ZZ9.                               00007000
+           05  FILLER            PIC X(09) VALUE SPACES.                00007100
+           05  WS-LINDET-NOME    PIC X(30).                             00007200
+           05  FILLER            PIC X(04) VALUE SPACES.                00007300
+           05  WS-LINDET-ESTADO  PIC X(02).                             00007400
+                                                                        00007500
+       01  WS-LINRES1.                                                  00007600
+           05  FILLER         PIC X(20) VALUE 'CLIENTES LIDOS.....:'.   00007700
+           05  WS-LINRES1-QTD PIC ZZZ.ZZ9.                              00007800
+                                                                        00007900
+       01  WS-LINRES2.                                                  00008000
+           05  FILLER         PIC X(20) VALUE 'ESTADOS INVALIDOS..:'.   00008100
+           05  WS-LINRES2-QTD PIC ZZZ.ZZ9.                              00008200
+                                                                        00008300
+           EXEC SQL INCLUDE CLIENTE END-EXEC.                           00008400
+                                                                        00008500
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00008600
+                                                                        00008700
+       77  WS00-FIM      PIC X(32) VALUE '***  FIM DA WORKING  ***'.    00008800
+           EJECT                                                        00008900
+                                                                        00009000
+       PROCEDURE DIVISION.                                              00009100
+                                                                        00009200
+      ***************************************************************** 00009300
+      **       ROTINA PRINCIPAL                                      *  00009400
+      ***************************************************************** 00009500
+       000-00-MAINLINE SECTION.                                         00009600
+                                                                        00009700
+           PERFORM 100-00-INICIO   THRU 100-99-EXIT.                    00009800
+                                                                        00009900
+           PERFORM 200-00-PROCESSA THRU 200-99-EXIT                     00010000
+               UNTIL WS-FIM-CLIENTE.                                    00010100
+                                                                        00010200
+           PERFORM 900-00-TERMINO  THRU 900-99-EXIT.                    00010300
+                                                                        00010400
+           STOP RUN.                                                    00010500
+           EJECT                                                        00010600
+      ***************************************************************** 00010700
+      **       ABERTURA DE ARQUIVOS E DO CURSOR, CABECALHO DO         * 00010800
+      **       RELATORIO E LEITURA DO PRIMEIRO CLIENTE                * 00010900
+      ***************************************************************** 00011000
+       100-00-INICIO SECTION.                                           00011100
+                                                                        00011200
+           OPEN INPUT  OR02FILE.                                        00011300
+           OPEN OUTPUT RELATORIO.                                       00011400
+                                                                        00011500
+           IF  WS-OR02-STATUS NOT EQUAL '00'                            00011510
+               DISPLAY 'ORB001 - ERRO AO ABRIR O OR02FILE, '            00011520
+                       'FILE STATUS = ' WS-OR02-STATUS                  00011530
+               MOVE 'S' TO WS-FIM-CLIENTE-SW                            00011540
+               GO TO 100-99-EXIT.                                       00011550
+                                                                        00011560
+           IF  WS-RELAT-STATUS NOT EQUAL '00'                           00011570
+               DISPLAY 'ORB001 - ERRO AO ABRIR O RELATORIO, '           00011580
+                       'FILE STATUS = ' WS-RELAT-STATUS                 00011590
+               MOVE 'S' TO WS-FIM-CLIENTE-SW                            00011595
+               GO TO 100-99-EXIT.                                       00011598
+                                                                        00011599
+           WRITE ORB001-REG FROM WS-CAB1 AFTER ADVANCING PAGE.          00011600
+           WRITE ORB001-REG FROM WS-CAB2 AFTER ADVANCING 2 LINES.       00011700
+                                                                        00011800
+           EXEC SQL DECLARE CUR-CLIENTE CURSOR FOR                      00011900
+               SELECT CODIGO, NOME, ESTADO                              00012000
+                 FROM CLIENTE                                           00012100
+                ORDER BY CODIGO                                         00012200
+           END-EXEC.                                                    00012300
+                                                                        00012400
+           EXEC SQL OPEN CUR-CLIENTE END-EXEC.                          00012500
+                                                                        00012600
+           IF  SQLCODE NOT EQUAL ZEROS                                  00012700
+               DISPLAY 'ORB001 - ERRO AO ABRIR O CURSOR CUR-CLIENTE, '  00012800
+                       'SQLCODE = ' SQLCODE                             00012900
+               MOVE 'S' TO WS-FIM-CLIENTE-SW.                           00013000
+                                                                        00013100
+           PERFORM 200-10-LE-CLIENTE THRU 200-10-EXIT.                  00013200
+                                                                        00013300
+       100-99-EXIT.                                                     00013400
+           EXIT.                                                        00013500
+           EJECT                                                        00013600
+      ***************************************************************** 00013700
+      **       CONFERE O ESTADO DO CLIENTE CONTRA O OR02FILE E        * 00013800
+      **       IMPRIME UMA LINHA DE EXCECAO QUANDO NAO ENCONTRADO      *00013900
+      ***************************************************************** 00014000
+       200-00-PROCESSA SECTION.                                         00014100
+                                                                        00014200
+           ADD 1 TO WS-CONT-LIDOS.                                      00014300
+                                                                        00014400
+           MOVE 'N'        TO WS-ESTADO-INVALIDO-SW.                    00014500
+           MOVE ESTADO-CLI TO OR02-SIGLA.                               00014600
+                                                                        00014700
+           READ OR02FILE                                                00014800
+               INVALID KEY                                              00014900
+                   MOVE 'S' TO WS-ESTADO-INVALIDO-SW.                   00015000
+                                                                        00015100
+           IF  WS-ESTADO-INVALIDO                                       00015200
+               ADD  1            TO  WS-CONT-EXCECOES                   00015300
+               MOVE CODIGO-CLI   TO  WS-LINDET-CODIGO                   00015400
+               MOVE NOME-CLI     TO  WS-LINDET-NOME                     00015500
+               MOVE ESTADO-CLI   TO  WS-LINDET-ESTADO                   00015600
+               WRITE ORB001-REG FROM WS-LINDET AFTER ADVANCING 1 LINE.  00015700
+                                                                        00015800
+           PERFORM 200-10-LE-CLIENTE THRU 200-10-EXIT.                  00015900
+                                                                        00016000
+           GO TO 200-99-EXIT.                                           00016100
+                                                                        00016200
+       200-99-EXIT.                                                     00016300
+           EXIT.                                                        00016400
+           EJECT                                                        00016500
+      ***************************************************************** 00016600
+      **       LEITURA DO PROXIMO CLIENTE VIA CURSOR CUR-CLIENTE      * 00016700
+      ***************************************************************** 00016800
+       200-10-LE-CLIENTE SECTION.                                       00016900
+                                                                        00017000
+           EXEC SQL FETCH CUR-CLIENTE                                   00017100
+                    INTO :CODIGO-CLI, :NOME-CLI, :ESTADO-CLI            00017200
+           END-EXEC.                                                    00017300
+                                                                        00017400
+           IF  SQLCODE EQUAL ZEROS                                      00017410
+               NEXT SENTENCE                                            00017420
+           ELSE                                                         00017430
+               IF  SQLCODE EQUAL +100                                   00017440
+                   MOVE 'S' TO WS-FIM-CLIENTE-SW                        00017450
+               ELSE                                                     00017460
+                   DISPLAY 'ORB001 - ERRO NO FETCH DE CUR-CLIENTE, '    00017470
+                           'SQLCODE = ' SQLCODE                         00017480
+                   MOVE 'S' TO WS-FIM-CLIENTE-SW.                       00017600
+                                                                        00017700
+           GO TO 200-10-EXIT.                                           00017800
+                                                                        00017900
+       200-10-EXIT.                                                     00018000
+           EXIT.                                                        00018100
+           EJECT                                                        00018200
+      ***************************************************************** 00018300
+      **       FECHAMENTO DO CURSOR E DOS ARQUIVOS, IMPRESSAO DO      * 00018400
+      **       RESUMO FINAL DO RELATORIO                              * 00018500
+      ***************************************************************** 00018600
+       900-00-TERMINO SECTION.                                          00018700
+                                                                        00018800
+           EXEC SQL CLOSE CUR-CLIENTE END-EXEC.                         00018900
+                                                                        00019000
+           MOVE WS-CONT-LIDOS    TO WS-LINRES1-QTD.                     00019100
+           WRITE ORB001-REG FROM WS-LINRES1 AFTER ADVANCING 2 LINES.    00019200
+                                                                        00019300
+           MOVE WS-CONT-EXCECOES TO WS-LINRES2-QTD.                     00019400
+           WRITE ORB001-REG FROM WS-LINRES2 AFTER ADVANCING 1 LINE.     00019500
+                                                                        00019600
+           CLOSE OR02FILE.                                              00019700
+           CLOSE RELATORIO.                                             00019800
+                                                                        00019900
+       900-99-EXIT.                                                     00020000
+           EXIT.                                                        00020100
