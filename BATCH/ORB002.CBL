@@ -0,0 +1,284 @@
+       ID DIVISION.                                                     00001000
+       PROGRAM-ID. ORB002.                                              00001100
+       AUTHOR.     DTS SOFTWARE.                                        00001200
+      *REMARKS.    ***************************************************  00001300
+      *            * CARGA/ATUALIZACAO EM LOTE DA TABELA CLIENTE A    * 00001400
+      *            * PARTIR DE UM EXTRATO SEQUENCIAL, COM CHECKPOINT  * 00001500
+      *            * DE REINICIO A CADA N REGISTROS                  *  00001600
+      *            ***************************************************  00001700
+                                                                        00001800
+       ENVIRONMENT DIVISION.                                            00001900
+       CONFIGURATION SECTION.                                           00002000
+       SPECIAL-NAMES.                                                   00002100
+           DECIMAL-POINT IS COMMA.                                      00002200
+       INPUT-OUTPUT SECTION.                                            00002300
+       FILE-CONTROL.                                                    00002400
+           SELECT EXTRATO ASSIGN TO EXTRATO                             00002500
+               ORGANIZATION IS SEQUENTIAL                               00002600
+               FILE STATUS  IS WS-EXT-STATUS.                           00002700
+                                                                        00002800
+           SELECT CHECKPT ASSIGN TO CHECKPT                             00002900
+               ORGANIZATION IS SEQUENTIAL                               00003000
+               FILE STATUS  IS WS-CKPT-STATUS.                          00003100
+                                                                        00003200
+       DATA DIVISION.                                                   00003300
+       FILE SECTION.                                                    00003400
+       FD  EXTRATO                                                      00003500
+           LABEL RECORDS ARE STANDARD.                                  00003600
+       01  EXTRATO-REG.                                                 00003700
+           05  EXT-CODIGO              PIC 9(03).                       00003800
+           05  EXT-NOME                PIC X(30).                       00003900
+           05  EXT-ENDERECO            PIC X(30).                       00004000
+           05  EXT-CIDADE              PIC X(20).                       00004100
+           05  EXT-ESTADO              PIC X(02).                       00004200
+           05  EXT-CEP                 PIC 9(08).                       00004300
+           05  EXT-TELEFONE            PIC X(15).                       00004310
+           05  EXT-EMAIL               PIC X(40).                       00004320
+                                                                        00004400
+       FD  CHECKPT                                                      00004500
+           LABEL RECORDS ARE STANDARD.                                  00004600
+       01  CHECKPT-REG.                                                 00004700
+           05  CHECKPT-QTD             PIC 9(07).                       00004800
+                                                                        00004900
+       WORKING-STORAGE SECTION.                                         00005000
+       77  WS00-INICIO   PIC X(32) VALUE '*** INICIO DA WORKING ***'.   00005100
+                                                                        00005200
+       77  WS-EXT-STATUS         PIC X(02) VALUE SPACES.                00005300
+       77  WS-CKPT-STATUS        PIC X(02) VALUE SPACES.                00005400
+           88  WS-CKPT-NAO-EXISTE          VALUE '35'.                  00005500
+                                                                        00005600
+       01  WS-SWITCHES.                                                 00005700
+           05  WS-FIM-EXTRATO-SW   PIC X(01) VALUE 'N'.                 00005800
+               88  WS-FIM-EXTRATO            VALUE 'S'.                 00005900
+                                                                        00006000
+       77  WS-N-CHECKPOINT     PIC S9(07) COMP VALUE +1000.             00006100
+       77  WS-QTD-PULAR        PIC S9(07) COMP VALUE ZEROS.             00006200
+       77  WS-CONT-PROC        PIC S9(07) COMP VALUE ZEROS.             00006300
+       77  WS-CONT-DESDE-CKPT  PIC S9(07) COMP VALUE ZEROS.             00006400
+       77  WS-CONT-INSERTS     PIC S9(07) COMP VALUE ZEROS.             00006500
+       77  WS-CONT-UPDATES     PIC S9(07) COMP VALUE ZEROS.             00006600
+       77  WS-CONT-ERROS       PIC S9(07) COMP VALUE ZEROS.             00006700
+                                                                        00006800
+       01  WS-LINRES1.                                                  00006900
+           05  FILLER          PIC X(20) VALUE 'REGISTROS LIDOS....:'.  00007000
+           05  WS-LINRES1-QTD  PIC ZZZ.ZZ9.                             00007100
+                                                                        00007200
+           EXEC SQL INCLUDE CLIENTE END-EXEC.                           00007300
+                                                                        00007400
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00007500
+                                                                        00007600
+       77  WS00-FIM      PIC X(32) VALUE '***  FIM DA WORKING  ***'.    00007700
+           EJECT                                                        00007800
+                                                                        00007900
+       PROCEDURE DIVISION.                                              00008000
+                                                                        00008100
+      ***************************************************************** 00008200
+      **       ROTINA PRINCIPAL                                      *  00008300
+      ***************************************************************** 00008400
+       000-00-MAINLINE SECTION.                                         00008500
+                                                                        00008600
+           PERFORM 100-00-INICIO   THRU 100-99-EXIT.                    00008700
+                                                                        00008800
+           PERFORM 200-00-PROCESSA THRU 200-99-EXIT                     00008900
+               UNTIL WS-FIM-EXTRATO.                                    00009000
+                                                                        00009100
+           PERFORM 900-00-TERMINO  THRU 900-99-EXIT.                    00009200
+                                                                        00009300
+           STOP RUN.                                                    00009400
+           EJECT                                                        00009500
+      ***************************************************************** 00009600
+      **       ABERTURA DO EXTRATO E DO CHECKPOINT, PULA OS           * 00009700
+      **       REGISTROS JA PROCESSADOS EM UM REINICIO E LE O         * 00009800
+      **       PRIMEIRO REGISTRO A SER EFETIVAMENTE PROCESSADO        * 00009900
+      ***************************************************************** 00010000
+       100-00-INICIO SECTION.                                           00010100
+                                                                        00010200
+           OPEN INPUT EXTRATO.                                          00010300
+                                                                        00010400
+           IF  WS-EXT-STATUS NOT EQUAL '00'                             00010410
+               DISPLAY 'ORB002 - ERRO AO ABRIR O EXTRATO, '             00010420
+                       'FILE STATUS = ' WS-EXT-STATUS                   00010430
+               MOVE 'S' TO WS-FIM-EXTRATO-SW                            00010440
+               GO TO 100-99-EXIT.                                       00010450
+                                                                        00010460
+           PERFORM 110-00-ABRE-CHECKPOINT THRU 110-99-EXIT.             00010500
+                                                                        00010600
+           IF  WS-QTD-PULAR GREATER THAN ZEROS                          00010700
+               DISPLAY 'ORB002 - REINICIO. PULANDO ' WS-QTD-PULAR       00010800
+                       ' REGISTROS JA PROCESSADOS'.                     00010900
+                                                                        00011000
+           PERFORM 120-00-PULA-REGISTRO THRU 120-99-EXIT                00011100
+               UNTIL WS-CONT-PROC EQUAL WS-QTD-PULAR                    00011200
+                  OR WS-FIM-EXTRATO.                                    00011300
+                                                                        00011400
+           PERFORM 200-10-LE-EXTRATO THRU 200-10-EXIT.                  00011500
+                                                                        00011600
+       100-99-EXIT.                                                     00011700
+           EXIT.                                                        00011800
+           EJECT                                                        00011900
+      ***************************************************************** 00012000
+      **       ABRE O ARQUIVO DE CHECKPOINT (CRIA COM CONTADOR ZERO   * 00012100
+      **       SE FOR A PRIMEIRA EXECUCAO) E CARREGA A QUANTIDADE     * 00012200
+      **       DE REGISTROS JA PROCESSADOS EM WS-QTD-PULAR            * 00012300
+      ***************************************************************** 00012400
+       110-00-ABRE-CHECKPOINT SECTION.                                  00012500
+                                                                        00012600
+           OPEN I-O CHECKPT.                                            00012700
+                                                                        00012800
+           IF  WS-CKPT-NAO-EXISTE                                       00012900
+               OPEN OUTPUT CHECKPT                                      00013000
+               MOVE ZEROS TO CHECKPT-QTD                                00013100
+               WRITE CHECKPT-REG                                        00013200
+               CLOSE CHECKPT                                            00013300
+               OPEN I-O CHECKPT.                                        00013400
+                                                                        00013500
+           READ CHECKPT.                                                00013600
+                                                                        00013700
+           MOVE CHECKPT-QTD TO WS-QTD-PULAR.                            00013800
+                                                                        00013900
+       110-99-EXIT.                                                     00014000
+           EXIT.                                                        00014100
+           EJECT                                                        00014200
+      ***************************************************************** 00014300
+      **       DESCARTA UM REGISTRO JA PROCESSADO EM EXECUCAO         * 00014400
+      **       ANTERIOR, DURANTE UM REINICIO A PARTIR DO CHECKPOINT   * 00014500
+      ***************************************************************** 00014600
+       120-00-PULA-REGISTRO SECTION.                                    00014700
+                                                                        00014800
+           PERFORM 200-10-LE-EXTRATO THRU 200-10-EXIT.                  00014900
+                                                                        00015000
+           IF  NOT WS-FIM-EXTRATO                                       00015100
+               ADD 1 TO WS-CONT-PROC.                                   00015200
+                                                                        00015300
+       120-99-EXIT.                                                     00015400
+           EXIT.                                                        00015500
+           EJECT                                                        00015600
+      ***************************************************************** 00015700
+      **       APLICA UM REGISTRO DO EXTRATO CONTRA A TABELA CLIENTE  * 00015800
+      **       (UPDATE, CAINDO PARA INSERT QUANDO O CODIGO AINDA NAO  * 00015900
+      **       EXISTE) E GRAVA O CHECKPOINT A CADA N REGISTROS        * 00016000
+      ***************************************************************** 00016100
+       200-00-PROCESSA SECTION.                                         00016200
+                                                                        00016300
+           MOVE EXT-CODIGO     TO CODIGO-CLI.                           00016400
+           MOVE EXT-NOME       TO NOME-CLI.                             00016500
+           MOVE EXT-ENDERECO   TO ENDERECO-CLI.                         00016600
+           MOVE EXT-CIDADE     TO CIDADE-CLI.                           00016700
+           MOVE EXT-ESTADO     TO ESTADO-CLI.                           00016800
+           MOVE EXT-CEP        TO CEP-CLI.                              00016900
+           MOVE EXT-TELEFONE   TO TELEFONE-CLI.                         00016910
+           MOVE EXT-EMAIL      TO EMAIL-CLI.                            00016920
+                                                                        00017000
+           EXEC SQL UPDATE CLIENTE                                      00017100
+                    SET NOME      = :NOME-CLI,                          00017200
+                        ENDERECO  = :ENDERECO-CLI,                      00017300
+                        CIDADE    = :CIDADE-CLI,                        00017400
+                        ESTADO    = :ESTADO-CLI,                        00017500
+                        CEP       = :CEP-CLI,                           00017600
+                        TELEFONE  = :TELEFONE-CLI,                      00017610
+                        EMAIL     = :EMAIL-CLI,                         00017620
+                        DATA_ULT_ATUALIZACAO = CURRENT TIMESTAMP        00017630
+                    WHERE CODIGO  = :CODIGO-CLI                         00017700
+           END-EXEC.                                                    00017800
+                                                                        00017900
+           IF  SQLCODE EQUAL ZEROS                                      00018000
+               ADD 1 TO WS-CONT-UPDATES                                 00018100
+           ELSE                                                         00018200
+               IF  SQLCODE EQUAL +100                                   00018300
+                   PERFORM 210-00-INSERE-CLIENTE THRU 210-99-EXIT       00018400
+               ELSE                                                     00018500
+                   ADD 1 TO WS-CONT-ERROS                               00018600
+                   DISPLAY 'ORB002 - ERRO NO UPDATE DO CODIGO '         00018700
+                           CODIGO-CLI ' SQLCODE = ' SQLCODE.            00018800
+                                                                        00018900
+           ADD 1 TO WS-CONT-PROC.                                       00019000
+           ADD 1 TO WS-CONT-DESDE-CKPT.                                 00019100
+                                                                        00019200
+           IF  WS-CONT-DESDE-CKPT EQUAL WS-N-CHECKPOINT                 00019300
+               PERFORM 250-00-GRAVA-CHECKPOINT THRU 250-99-EXIT.        00019400
+                                                                        00019500
+           PERFORM 200-10-LE-EXTRATO THRU 200-10-EXIT.                  00019600
+                                                                        00019700
+           GO TO 200-99-EXIT.                                           00019800
+                                                                        00019900
+       200-99-EXIT.                                                     00020000
+           EXIT.                                                        00020100
+           EJECT                                                        00020200
+      ***************************************************************** 00020300
+      **       LEITURA DO PROXIMO REGISTRO DO EXTRATO                 * 00020400
+      ***************************************************************** 00020500
+       200-10-LE-EXTRATO SECTION.                                       00020600
+                                                                        00020700
+           READ EXTRATO                                                 00020800
+               AT END                                                   00020900
+                   MOVE 'S' TO WS-FIM-EXTRATO-SW.                       00021000
+                                                                        00021100
+           GO TO 200-10-EXIT.                                           00021200
+                                                                        00021300
+       200-10-EXIT.                                                     00021400
+           EXIT.                                                        00021500
+           EJECT                                                        00021600
+      ***************************************************************** 00021700
+      **       INSERE UM CLIENTE NOVO QUANDO O UPDATE NAO ENCONTROU   * 00021800
+      **       O CODIGO NA TABELA (SQLCODE +100)                     *  00021900
+      ***************************************************************** 00022000
+       210-00-INSERE-CLIENTE SECTION.                                   00022100
+                                                                        00022200
+           EXEC SQL INSERT INTO CLIENTE                                 00022300
+                     (CODIGO, NOME, ENDERECO, CIDADE, ESTADO, CEP,     X00022310
+                      TELEFONE, EMAIL, DATA_ULT_ATUALIZACAO)            00022320
+                VALUES (:CODIGO-CLI, :NOME-CLI, :ENDERECO-CLI,         X00022330
+                        :CIDADE-CLI, :ESTADO-CLI, :CEP-CLI,            X00022340
+                        :TELEFONE-CLI, :EMAIL-CLI, CURRENT TIMESTAMP)   00022350
+           END-EXEC.                                                    00022500
+                                                                        00022600
+           IF  SQLCODE EQUAL ZEROS                                      00022700
+               ADD 1 TO WS-CONT-INSERTS                                 00022800
+           ELSE                                                         00022900
+               ADD 1 TO WS-CONT-ERROS                                   00023000
+               DISPLAY 'ORB002 - ERRO NO INSERT DO CODIGO '             00023100
+                       CODIGO-CLI ' SQLCODE = ' SQLCODE.                00023200
+                                                                        00023300
+       210-99-EXIT.                                                     00023400
+           EXIT.                                                        00023500
+           EJECT                                                        00023600
+      ***************************************************************** 00023700
+      **       GRAVACAO DO CHECKPOINT DE REINICIO E COMMIT DO         * 00023800
+      **       TRABALHO PROCESSADO ATE AQUI                           * 00023900
+      ***************************************************************** 00024000
+       250-00-GRAVA-CHECKPOINT SECTION.                                 00024100
+                                                                        00024200
+           EXEC SQL COMMIT END-EXEC.                                    00024300
+                                                                        00024400
+           MOVE WS-CONT-PROC TO CHECKPT-QTD.                            00024500
+           REWRITE CHECKPT-REG.                                         00024600
+                                                                        00024700
+           MOVE ZEROS TO WS-CONT-DESDE-CKPT.                            00024800
+                                                                        00024900
+           DISPLAY 'ORB002 - CHECKPOINT GRAVADO EM ' WS-CONT-PROC       00025000
+                   ' REGISTROS'.                                        00025100
+                                                                        00025200
+       250-99-EXIT.                                                     00025300
+           EXIT.                                                        00025400
+           EJECT                                                        00025500
+      ***************************************************************** 00025600
+      **       COMMIT FINAL, FECHAMENTO DOS ARQUIVOS E RESUMO DO      * 00025700
+      **       PROCESSAMENTO                                          * 00025800
+      ***************************************************************** 00025900
+       900-00-TERMINO SECTION.                                          00026000
+                                                                        00026100
+           EXEC SQL COMMIT END-EXEC.                                    00026200
+                                                                        00026300
+           MOVE WS-CONT-PROC TO CHECKPT-QTD.                            00026400
+           REWRITE CHECKPT-REG.                                         00026500
+                                                                        00026600
+           CLOSE CHECKPT.                                               00026700
+           CLOSE EXTRATO.                                               00026800
+                                                                        00026900
+           DISPLAY 'ORB002 - REGISTROS LIDOS.....: ' WS-CONT-PROC.      00027000
+           DISPLAY 'ORB002 - INCLUSOES EFETUADAS..: ' WS-CONT-INSERTS.  00027100
+           DISPLAY 'ORB002 - ALTERACOES EFETUADAS.: ' WS-CONT-UPDATES.  00027200
+           DISPLAY 'ORB002 - ERROS...............: ' WS-CONT-ERROS.     00027300
+                                                                        00027400
+       900-99-EXIT.                                                     00027500
+           EXIT.                                                        00027600
